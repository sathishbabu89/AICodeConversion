@@ -0,0 +1,54 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AUDIT-TRAIL.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDIT-TRAIL-FILE ASSIGN TO 'AUDITTRL.DAT'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-AUDIT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD AUDIT-TRAIL-FILE.
+       01 AUDIT-TRAIL-RECORD PIC X(110).
+
+       WORKING-STORAGE SECTION.
+       01 WS-AUDIT-STATUS PIC XX.
+
+       LINKAGE SECTION.
+       COPY "AUDITLOG.cpy".
+
+      * Common audit-trail subroutine for batch-side file updates,
+      * lookups, and logins - CALLed with a WS-AUDIT-ENTRY (see
+      * AUDITLOG.cpy) and appends one line to the shared audit file.
+      * CICS transactions share the same entry layout but write it to
+      * the AUDT transient-data queue directly, since a CICS task
+      * cannot open a plain sequential file itself.
+       PROCEDURE DIVISION USING WS-AUDIT-ENTRY.
+       MAIN-LOGIC.
+           IF AUD-TIMESTAMP = SPACES
+               MOVE FUNCTION CURRENT-DATE TO AUD-TIMESTAMP
+           END-IF.
+
+           OPEN EXTEND AUDIT-TRAIL-FILE.
+           IF WS-AUDIT-STATUS NOT = '00'
+               OPEN OUTPUT AUDIT-TRAIL-FILE
+           END-IF.
+
+           MOVE SPACES TO AUDIT-TRAIL-RECORD.
+           STRING AUD-PROGRAM-ID DELIMITED BY SIZE
+               ' ' DELIMITED BY SIZE
+               AUD-TIMESTAMP DELIMITED BY SIZE
+               ' ' DELIMITED BY SIZE
+               AUD-SOURCE-ID DELIMITED BY SIZE
+               ' ' DELIMITED BY SIZE
+               AUD-ENTITY-ID DELIMITED BY SIZE
+               ' ' DELIMITED BY SIZE
+               AUD-ACTION DELIMITED BY SIZE
+               ' ' DELIMITED BY SIZE
+               AUD-RESULT DELIMITED BY SIZE
+               INTO AUDIT-TRAIL-RECORD.
+           WRITE AUDIT-TRAIL-RECORD.
+
+           CLOSE AUDIT-TRAIL-FILE.
+           GOBACK.
