@@ -1,21 +1,158 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. LOGIN.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 WS-USERNAME       PIC X(20).
-       01 WS-PASSWORD       PIC X(20).
-       01 WS-VALID-USER     PIC X(3) VALUE 'NO'.
-
-       PROCEDURE DIVISION.
-       MAIN-LOGIC.
-           DISPLAY 'Enter Username: '.
-           ACCEPT WS-USERNAME.
-           DISPLAY 'Enter Password: '.
-           ACCEPT WS-PASSWORD.
-
-           IF WS-USERNAME = 'ADMIN' AND WS-PASSWORD = 'SECRET'
-               MOVE 'YES' TO WS-VALID-USER
-               DISPLAY 'Login Successful'
-           ELSE
-               DISPLAY 'Invalid Credentials'.
-           STOP RUN.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LOGIN.
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 USER-RECORD.
+           05 USR-USERNAME       PIC X(20).
+           05 USR-PASSWORD-HASH  PIC 9(10).
+           05 USR-FAILED-COUNT   PIC 9(2).
+           05 USR-LOCKED-FLAG    PIC X(1).
+
+       01 WS-USERNAME       PIC X(20).
+       01 WS-PASSWORD       PIC X(20).
+       01 WS-PASSWORD-HASH  PIC 9(10).
+       01 WS-VALID-USER     PIC X(3) VALUE 'NO'.
+       01 WS-RESULT-TEXT    PIC X(30) VALUE SPACES.
+       01 WS-RESP           PIC S9(8) COMP.
+       01 WS-RESP2          PIC S9(8) COMP.
+       01 WS-RESP-DISPLAY    PIC -(8)9.
+       01 WS-LOCKOUT-MAX    PIC 9(2) VALUE 5.
+       01 WS-HASH-IDX       PIC 9(2).
+       01 WS-HASH-ACCUM     PIC 9(10).
+       01 WS-SESSION-QUEUE  PIC X(8).
+
+       COPY "ERRLOG.cpy".
+       COPY "AUDITLOG.cpy".
+       COPY "SESSION.cpy".
+
+      * Looks the user up by username in USER-FILE (a small KSDS of
+      * account records, accessed via EXEC CICS like every other
+      * dataset in this system) instead of the old ADMIN/SECRET
+      * literal check. Every attempt - successful or not - is logged
+      * through the common AUDIT-TRAIL subroutine, and repeated bad
+      * passwords trip a lockout flag on the account after
+      * WS-LOCKOUT-MAX tries.
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           DISPLAY 'Enter Username: '.
+           ACCEPT WS-USERNAME.
+           DISPLAY 'Enter Password: '.
+           ACCEPT WS-PASSWORD.
+
+           PERFORM HASH-PASSWORD.
+           PERFORM VALIDATE-USER.
+           PERFORM WRITE-AUDIT-RECORD.
+           EXEC CICS RETURN END-EXEC.
+
+       HASH-PASSWORD.
+      *    Simple positional-weighted checksum so the cleartext
+      *    password is never stored or compared directly - only its
+      *    derived hash value lives in USER-FILE or memory.
+           MOVE 0 TO WS-HASH-ACCUM.
+           PERFORM VARYING WS-HASH-IDX FROM 1 BY 1
+                   UNTIL WS-HASH-IDX > 20
+               COMPUTE WS-HASH-ACCUM =
+                   FUNCTION MOD((WS-HASH-ACCUM * 31) +
+                       FUNCTION ORD(WS-PASSWORD(WS-HASH-IDX:1)),
+                       9999999999)
+           END-PERFORM.
+           MOVE WS-HASH-ACCUM TO WS-PASSWORD-HASH.
+
+       VALIDATE-USER.
+           MOVE 'NO' TO WS-VALID-USER.
+           MOVE WS-USERNAME TO USR-USERNAME.
+           EXEC CICS READ
+               DATASET('USER-FILE')
+               INTO(USER-RECORD)
+               RIDFLD(USR-USERNAME)
+               UPDATE
+               RESP(WS-RESP)
+               RESP2(WS-RESP2)
+               END-EXEC.
+           EVALUATE WS-RESP
+               WHEN DFHRESP(NORMAL)
+                   PERFORM CHECK-USER-RECORD
+               WHEN DFHRESP(NOTFND)
+                   MOVE 'Invalid Credentials' TO WS-RESULT-TEXT
+                   DISPLAY WS-RESULT-TEXT
+               WHEN OTHER
+                   MOVE 'Login Error - User File Unavailable'
+                       TO WS-RESULT-TEXT
+                   DISPLAY WS-RESULT-TEXT
+                   MOVE 'LOGIN' TO ERR-PROGRAM-ID
+                   MOVE SPACES TO ERR-TIMESTAMP
+                   MOVE 'E040' TO ERR-CODE
+                   MOVE WS-RESP TO WS-RESP-DISPLAY
+                   STRING 'UNABLE TO READ USER-FILE RESP='
+                       WS-RESP-DISPLAY DELIMITED BY SIZE
+                       INTO ERR-MESSAGE
+                   CALL 'ERROR-LOGGER' USING WS-ERROR-ENTRY
+           END-EVALUATE.
+
+       CHECK-USER-RECORD.
+           IF USR-LOCKED-FLAG = 'Y'
+               MOVE 'Account Locked' TO WS-RESULT-TEXT
+               DISPLAY 'Account Locked - Contact Administrator'
+           ELSE
+               IF USR-PASSWORD-HASH = WS-PASSWORD-HASH
+                   MOVE 'YES' TO WS-VALID-USER
+                   MOVE 0 TO USR-FAILED-COUNT
+                   MOVE 'Login Successful' TO WS-RESULT-TEXT
+                   DISPLAY WS-RESULT-TEXT
+                   EXEC CICS REWRITE
+                       DATASET('USER-FILE')
+                       FROM(USER-RECORD)
+                       RESP(WS-RESP)
+                       RESP2(WS-RESP2)
+                       END-EXEC
+                   PERFORM WRITE-SESSION-MARKER
+               ELSE
+                   ADD 1 TO USR-FAILED-COUNT
+                   IF USR-FAILED-COUNT >= WS-LOCKOUT-MAX
+                       MOVE 'Y' TO USR-LOCKED-FLAG
+                       MOVE 'Invalid Credentials - Now Locked'
+                           TO WS-RESULT-TEXT
+                   ELSE
+                       MOVE 'Invalid Credentials' TO WS-RESULT-TEXT
+                   END-IF
+                   DISPLAY WS-RESULT-TEXT
+                   EXEC CICS REWRITE
+                       DATASET('USER-FILE')
+                       FROM(USER-RECORD)
+                       RESP(WS-RESP)
+                       RESP2(WS-RESP2)
+                       END-EXEC
+               END-IF
+           END-IF.
+
+       WRITE-SESSION-MARKER.
+      *    Marks this terminal as authenticated so GET-CUSTOMER,
+      *    CICSTRAN and any other transaction guarded by CHECK-SESSION
+      *    will allow direct entry from here without a fresh LOGIN.
+           MOVE 'SESS' TO WS-SESSION-QUEUE(1:4).
+           MOVE EIBTRMID TO WS-SESSION-QUEUE(5:4).
+           MOVE WS-USERNAME TO SESS-USERNAME.
+           MOVE FUNCTION CURRENT-DATE TO SESS-TIMESTAMP.
+           EXEC CICS WRITEQ TS
+               QUEUE(WS-SESSION-QUEUE)
+               FROM(WS-SESSION-ENTRY)
+               LENGTH(LENGTH OF WS-SESSION-ENTRY)
+               END-EXEC.
+
+       WRITE-AUDIT-RECORD.
+           MOVE 'LOGIN' TO AUD-PROGRAM-ID.
+           MOVE WS-USERNAME TO AUD-SOURCE-ID.
+           MOVE SPACES TO AUD-ENTITY-ID.
+           MOVE 'LOGIN' TO AUD-ACTION.
+           MOVE WS-RESULT-TEXT TO AUD-RESULT.
+           MOVE FUNCTION CURRENT-DATE TO AUD-TIMESTAMP.
+      *    LOGIN runs as a CICS transaction, so the audit entry goes
+      *    straight to the AUDT transient-data queue like CICS_API.cbl's
+      *    WRITE-AUDIT-RECORD - AUDIT-TRAIL does native file I/O, which
+      *    CICS transactions cannot CALL.
+           EXEC CICS WRITEQ TD
+               QUEUE('AUDT')
+               FROM(WS-AUDIT-ENTRY)
+               LENGTH(LENGTH OF WS-AUDIT-ENTRY)
+               END-EXEC.
