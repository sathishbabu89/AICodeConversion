@@ -1,43 +1,444 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. FILE-PROCESSOR.
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           SELECT IN-FILE ASSIGN TO 'INPUT.DAT'
-           ORGANIZATION IS LINE SEQUENTIAL.
-           SELECT OUT-FILE ASSIGN TO 'OUTPUT.DAT'
-           ORGANIZATION IS LINE SEQUENTIAL.
-
-       DATA DIVISION.
-       FILE SECTION.
-       FD IN-FILE.
-       01 IN-RECORD.
-           05 IN-NAME PIC X(50).
-           05 IN-AGE  PIC 9(2).
-
-       FD OUT-FILE.
-       01 OUT-RECORD.
-           05 OUT-NAME PIC X(50).
-           05 OUT-MESSAGE PIC X(30).
-
-       WORKING-STORAGE SECTION.
-       01 WS-END-OF-FILE PIC X(3) VALUE 'NO'.
-
-       PROCEDURE DIVISION.
-       MAIN-LOGIC.
-           OPEN INPUT IN-FILE.
-           OPEN OUTPUT OUT-FILE.
-
-           PERFORM UNTIL WS-END-OF-FILE = 'YES'
-               READ IN-FILE INTO IN-RECORD
-                   AT END MOVE 'YES' TO WS-END-OF-FILE
-                   NOT AT END
-                       MOVE IN-NAME TO OUT-NAME
-                       MOVE 'Processed Successfully' TO OUT-MESSAGE
-                       WRITE OUT-RECORD
-               END-READ
-           END-PERFORM.
-
-           CLOSE IN-FILE.
-           CLOSE OUT-FILE.
-           STOP RUN.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FILE-PROCESSOR.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT IN-FILE ASSIGN TO WS-IN-DSN
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-IN-STATUS.
+           SELECT SORT-WORK-FILE ASSIGN TO 'SORTWK.DAT'.
+           SELECT SORTED-FILE ASSIGN TO 'SORTED.DAT'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-SORTED-STATUS.
+           SELECT OUT-FILE ASSIGN TO WS-OUT-DSN
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-OUT-STATUS.
+           SELECT REJECT-FILE ASSIGN TO 'REJECT.DAT'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-REJECT-STATUS.
+           SELECT CONTROL-FILE ASSIGN TO 'CONTROL.DAT'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-CONTROL-STATUS.
+           SELECT AGE-REPORT-FILE ASSIGN TO 'AGERPT.DAT'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-AGERPT-STATUS.
+           SELECT DUPLICATE-FILE ASSIGN TO 'DUPLICAT.DAT'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-DUP-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD IN-FILE.
+       01 IN-RECORD.
+           05 IN-NAME PIC X(50).
+           05 IN-AGE  PIC 9(2).
+
+       SD SORT-WORK-FILE.
+       01 SW-RECORD.
+           05 SW-NAME PIC X(50).
+           05 SW-AGE  PIC 9(2).
+
+       FD SORTED-FILE.
+       01 SORTED-RECORD.
+           05 SORTED-NAME PIC X(50).
+           05 SORTED-AGE  PIC 9(2).
+
+       FD OUT-FILE.
+       01 OUT-RECORD.
+           05 OUT-NAME PIC X(50).
+           05 OUT-MESSAGE PIC X(30).
+           05 OUT-RUN-ID PIC X(14).
+           05 OUT-TIMESTAMP PIC X(26).
+
+       FD REJECT-FILE.
+       01 REJECT-RECORD.
+           05 REJ-NAME PIC X(50).
+           05 REJ-AGE PIC X(2).
+           05 REJ-REASON-CODE PIC X(4).
+           05 REJ-REASON-TEXT PIC X(30).
+
+       FD CONTROL-FILE.
+       01 CONTROL-RECORD PIC X(60).
+
+       FD AGE-REPORT-FILE.
+       01 AGE-REPORT-RECORD PIC X(60).
+
+       FD DUPLICATE-FILE.
+       01 DUPLICATE-RECORD.
+           05 DUP-NAME PIC X(50).
+           05 DUP-REASON-TEXT PIC X(30).
+
+       WORKING-STORAGE SECTION.
+       01 WS-END-OF-FILE PIC X(3) VALUE 'NO'.
+       01 WS-AGE-NUMERIC PIC X(3) VALUE 'YES'.
+       01 WS-IN-STATUS PIC XX.
+       01 WS-SORTED-STATUS PIC XX.
+       01 WS-OUT-STATUS PIC XX.
+       01 WS-REJECT-STATUS PIC XX.
+       01 WS-CONTROL-STATUS PIC XX.
+       01 WS-AGERPT-STATUS PIC XX.
+       01 WS-DUP-STATUS PIC XX.
+       01 WS-RESTARTING PIC X(3) VALUE 'NO'.
+       01 WS-SKIP-COUNT PIC 9(7) VALUE 0.
+       01 WS-SKIP-INDEX PIC 9(7) VALUE 0.
+       01 WS-CHECKPOINT-INTERVAL PIC 9(7) VALUE 1000.
+       01 WS-RUN-ID PIC X(14).
+
+       01 WS-COUNTERS.
+           05 WS-RECORDS-READ     PIC 9(7) VALUE 0.
+           05 WS-RECORDS-WRITTEN  PIC 9(7) VALUE 0.
+           05 WS-RECORDS-REJECTED PIC 9(7) VALUE 0.
+
+       01 WS-AGE-BRACKETS.
+           05 WS-AGE-UNDER-18     PIC 9(7) VALUE 0.
+           05 WS-AGE-18-TO-64     PIC 9(7) VALUE 0.
+           05 WS-AGE-65-PLUS      PIC 9(7) VALUE 0.
+
+       01 WS-CONTROL-LINE.
+           05 WS-CTL-LABEL    PIC X(20).
+           05 WS-CTL-COUNT    PIC Z(6)9.
+           05 FILLER          PIC X(33).
+
+       01 WS-CONTROL-TEXT-LINE.
+           05 WS-CTL-TEXT-LABEL  PIC X(20).
+           05 WS-CTL-TEXT-VALUE  PIC X(26).
+           05 FILLER             PIC X(14).
+
+       01 WS-START-TIME PIC X(26).
+       01 WS-END-TIME   PIC X(26).
+
+       01 WS-IN-DSN PIC X(40) VALUE 'INPUT.DAT'.
+       01 WS-OUT-DSN PIC X(40) VALUE 'OUTPUT.DAT'.
+
+       COPY "ERRLOG.cpy".
+       COPY "CHKPT.cpy".
+       COPY "VALIDATE.cpy".
+
+       01 WS-SEEN-NAME-COUNT PIC 9(7) VALUE 0.
+       01 WS-SEEN-NAME-IDX PIC 9(7) VALUE 0.
+       01 WS-DUPLICATE-FOUND PIC X(3) VALUE 'NO'.
+       01 WS-SEEN-NAMES-TABLE.
+           05 WS-SEEN-NAME OCCURS 20000 TIMES
+                           PIC X(50).
+
+       LINKAGE SECTION.
+       01 LS-PARM.
+           05 LS-PARM-LENGTH PIC S9(4) COMP.
+           05 LS-PARM-TEXT PIC X(80).
+
+       PROCEDURE DIVISION USING LS-PARM.
+       MAIN-LOGIC.
+           MOVE FUNCTION CURRENT-DATE TO WS-START-TIME.
+           PERFORM PARSE-RUN-PARAMETERS.
+           PERFORM CHECK-FOR-RESTART.
+           IF WS-RESTARTING = 'NO'
+               MOVE FUNCTION CURRENT-DATE(1:14) TO WS-RUN-ID
+           END-IF.
+
+      *    SORT's USING phrase opens and closes IN-FILE internally
+      *    without reflecting that into WS-IN-STATUS, so a missing or
+      *    unreadable IN-FILE would otherwise slip through as an
+      *    empty SORTED-FILE instead of the open failure it is.
+      *    Open/close it ourselves first so a bad input dataset is
+      *    caught before the sort ever runs.
+           OPEN INPUT IN-FILE.
+           IF WS-IN-STATUS NOT = '00'
+               DISPLAY 'ERROR: UNABLE TO OPEN INPUT FILE '
+                   WS-IN-DSN ' STATUS=' WS-IN-STATUS
+               MOVE 'FLPR' TO ERR-PROGRAM-ID
+               MOVE SPACES TO ERR-TIMESTAMP
+               MOVE 'E009' TO ERR-CODE
+               STRING 'UNABLE TO OPEN INPUT FILE STATUS='
+                   WS-IN-STATUS DELIMITED BY SIZE
+                   INTO ERR-MESSAGE
+               CALL 'ERROR-LOGGER' USING WS-ERROR-ENTRY
+               STOP RUN
+           END-IF.
+           CLOSE IN-FILE.
+
+      *    SW-NAME as a secondary key makes the sorted order well
+      *    defined for same-age records - without it, ties are free
+      *    to come out in any order, and a restart's skip-first-N
+      *    logic only reproduces the aborted run's order if the sort
+      *    itself is reproducible.
+           SORT SORT-WORK-FILE
+               ON ASCENDING KEY SW-AGE
+               ON ASCENDING KEY SW-NAME
+               USING IN-FILE
+               GIVING SORTED-FILE.
+
+           OPEN INPUT SORTED-FILE.
+           IF WS-SORTED-STATUS NOT = '00'
+               DISPLAY 'ERROR: UNABLE TO OPEN INPUT FILE '
+                   WS-IN-DSN ' STATUS=' WS-SORTED-STATUS
+               MOVE 'FLPR' TO ERR-PROGRAM-ID
+               MOVE SPACES TO ERR-TIMESTAMP
+               MOVE 'E010' TO ERR-CODE
+               STRING 'UNABLE TO OPEN INPUT FILE STATUS='
+                   WS-SORTED-STATUS DELIMITED BY SIZE
+                   INTO ERR-MESSAGE
+               CALL 'ERROR-LOGGER' USING WS-ERROR-ENTRY
+               STOP RUN
+           END-IF.
+
+           IF WS-RESTARTING = 'YES'
+               OPEN EXTEND OUT-FILE
+               OPEN EXTEND REJECT-FILE
+               OPEN EXTEND DUPLICATE-FILE
+               MOVE WS-SKIP-COUNT TO WS-RECORDS-READ
+               PERFORM SKIP-ALREADY-PROCESSED-RECORDS
+           ELSE
+               OPEN OUTPUT OUT-FILE
+               OPEN OUTPUT REJECT-FILE
+               OPEN OUTPUT DUPLICATE-FILE
+           END-IF.
+
+           IF WS-OUT-STATUS NOT = '00'
+               DISPLAY 'ERROR: UNABLE TO OPEN OUTPUT FILE '
+                   WS-OUT-DSN ' STATUS=' WS-OUT-STATUS
+               MOVE 'FLPR' TO ERR-PROGRAM-ID
+               MOVE SPACES TO ERR-TIMESTAMP
+               MOVE 'E011' TO ERR-CODE
+               STRING 'UNABLE TO OPEN OUTPUT FILE STATUS='
+                   WS-OUT-STATUS DELIMITED BY SIZE
+                   INTO ERR-MESSAGE
+               CALL 'ERROR-LOGGER' USING WS-ERROR-ENTRY
+               STOP RUN
+           END-IF.
+           IF WS-REJECT-STATUS NOT = '00'
+               DISPLAY 'ERROR: UNABLE TO OPEN REJECT FILE STATUS='
+                   WS-REJECT-STATUS
+               MOVE 'FLPR' TO ERR-PROGRAM-ID
+               MOVE SPACES TO ERR-TIMESTAMP
+               MOVE 'E012' TO ERR-CODE
+               STRING 'UNABLE TO OPEN REJECT FILE STATUS='
+                   WS-REJECT-STATUS DELIMITED BY SIZE
+                   INTO ERR-MESSAGE
+               CALL 'ERROR-LOGGER' USING WS-ERROR-ENTRY
+               STOP RUN
+           END-IF.
+
+           PERFORM UNTIL WS-END-OF-FILE = 'YES'
+               READ SORTED-FILE INTO IN-RECORD
+                   AT END MOVE 'YES' TO WS-END-OF-FILE
+                   NOT AT END
+                       ADD 1 TO WS-RECORDS-READ
+                       PERFORM VALIDATE-AGE
+                       IF WS-AGE-NUMERIC = 'YES'
+                           PERFORM CHECK-FOR-DUPLICATE-NAME
+                           MOVE IN-NAME TO OUT-NAME
+                           IF WS-DUPLICATE-FOUND = 'YES'
+                               MOVE 'Duplicate - Previously Seen'
+                                   TO OUT-MESSAGE
+                               PERFORM WRITE-DUPLICATE-RECORD
+                           ELSE
+                               MOVE 'Processed Successfully'
+                                   TO OUT-MESSAGE
+                           END-IF
+                           MOVE WS-RUN-ID TO OUT-RUN-ID
+                           MOVE FUNCTION CURRENT-DATE TO OUT-TIMESTAMP
+                           WRITE OUT-RECORD
+                           IF WS-OUT-STATUS NOT = '00'
+                               DISPLAY
+                                 'ERROR: WRITE FAILURE ON OUTPUT FILE'
+                                 ' STATUS=' WS-OUT-STATUS
+                           END-IF
+                           ADD 1 TO WS-RECORDS-WRITTEN
+                           PERFORM TALLY-AGE-BRACKET
+                       ELSE
+                           PERFORM WRITE-REJECT-RECORD
+                           ADD 1 TO WS-RECORDS-REJECTED
+                       END-IF
+                       IF FUNCTION MOD(WS-RECORDS-READ,
+                           WS-CHECKPOINT-INTERVAL) = 0
+                           PERFORM WRITE-CHECKPOINT
+                       END-IF
+               END-READ
+               IF WS-SORTED-STATUS NOT = '00'
+                   AND WS-SORTED-STATUS NOT = '10'
+                   DISPLAY 'ERROR: READ FAILURE ON INPUT FILE STATUS='
+                       WS-SORTED-STATUS
+                   MOVE 'YES' TO WS-END-OF-FILE
+               END-IF
+           END-PERFORM.
+
+           CLOSE SORTED-FILE.
+           CLOSE OUT-FILE.
+           CLOSE REJECT-FILE.
+           CLOSE DUPLICATE-FILE.
+
+           MOVE 'COMPLETE' TO CKPT-RUN-STATUS.
+           PERFORM WRITE-CHECKPOINT.
+
+           PERFORM WRITE-CONTROL-TOTALS.
+           PERFORM WRITE-AGE-BRACKET-REPORT.
+           IF WS-RECORDS-REJECTED > 0
+               MOVE 4 TO RETURN-CODE
+           ELSE
+               MOVE 0 TO RETURN-CODE
+           END-IF.
+           GOBACK.
+
+       PARSE-RUN-PARAMETERS.
+           IF LS-PARM-LENGTH > 0
+               UNSTRING LS-PARM-TEXT(1:LS-PARM-LENGTH) DELIMITED BY
+                   SPACE INTO WS-IN-DSN WS-OUT-DSN
+               END-UNSTRING
+           END-IF.
+
+       CHECK-FOR-RESTART.
+           MOVE 'FLPR' TO CKPT-PROGRAM-ID.
+           MOVE 'R' TO CKPT-FUNCTION.
+           CALL 'CHECKPOINT-SERVICE' USING WS-CHECKPOINT-ENTRY.
+           MOVE CKPT-RESTARTING TO WS-RESTARTING.
+           MOVE CKPT-RECORDS-READ TO WS-SKIP-COUNT.
+           IF WS-RESTARTING = 'YES'
+               MOVE CKPT-RUN-ID TO WS-RUN-ID
+               MOVE CKPT-COUNTER-1 TO WS-RECORDS-WRITTEN
+               MOVE CKPT-COUNTER-2 TO WS-RECORDS-REJECTED
+               MOVE CKPT-COUNTER-3 TO WS-AGE-UNDER-18
+               MOVE CKPT-COUNTER-4 TO WS-AGE-18-TO-64
+               MOVE CKPT-COUNTER-5 TO WS-AGE-65-PLUS
+           END-IF.
+
+       SKIP-ALREADY-PROCESSED-RECORDS.
+      *    Replay each skipped record through the same duplicate
+      *    check the first pass used, so WS-SEEN-NAME is rebuilt up
+      *    to the checkpoint instead of restarting duplicate
+      *    detection with an empty table.
+           PERFORM VARYING WS-SKIP-INDEX FROM 1 BY 1
+                   UNTIL WS-SKIP-INDEX > WS-SKIP-COUNT
+               READ SORTED-FILE INTO IN-RECORD
+                   AT END MOVE 'YES' TO WS-END-OF-FILE
+                   NOT AT END
+                       PERFORM CHECK-FOR-DUPLICATE-NAME
+               END-READ
+           END-PERFORM.
+
+       WRITE-CHECKPOINT.
+           MOVE 'FLPR' TO CKPT-PROGRAM-ID.
+           MOVE 'W' TO CKPT-FUNCTION.
+           IF CKPT-RUN-STATUS NOT = 'COMPLETE'
+               MOVE 'IN-PROG' TO CKPT-RUN-STATUS
+           END-IF.
+           MOVE WS-RECORDS-READ TO CKPT-RECORDS-READ.
+           MOVE WS-RECORDS-WRITTEN TO CKPT-COUNTER-1.
+           MOVE WS-RECORDS-REJECTED TO CKPT-COUNTER-2.
+           MOVE WS-AGE-UNDER-18 TO CKPT-COUNTER-3.
+           MOVE WS-AGE-18-TO-64 TO CKPT-COUNTER-4.
+           MOVE WS-AGE-65-PLUS TO CKPT-COUNTER-5.
+           MOVE WS-RUN-ID TO CKPT-RUN-ID.
+           CALL 'CHECKPOINT-SERVICE' USING WS-CHECKPOINT-ENTRY.
+
+       CHECK-FOR-DUPLICATE-NAME.
+           MOVE 'NO' TO WS-DUPLICATE-FOUND.
+           PERFORM VARYING WS-SEEN-NAME-IDX FROM 1 BY 1
+                   UNTIL WS-SEEN-NAME-IDX > WS-SEEN-NAME-COUNT
+               IF WS-SEEN-NAME(WS-SEEN-NAME-IDX) = IN-NAME
+                   MOVE 'YES' TO WS-DUPLICATE-FOUND
+               END-IF
+           END-PERFORM.
+           IF WS-DUPLICATE-FOUND = 'NO'
+               AND WS-SEEN-NAME-COUNT < 20000
+               ADD 1 TO WS-SEEN-NAME-COUNT
+               MOVE IN-NAME TO WS-SEEN-NAME(WS-SEEN-NAME-COUNT)
+           END-IF.
+
+       WRITE-DUPLICATE-RECORD.
+           MOVE IN-NAME TO DUP-NAME.
+           MOVE 'Duplicate name on input' TO DUP-REASON-TEXT.
+           WRITE DUPLICATE-RECORD.
+
+       TALLY-AGE-BRACKET.
+           IF IN-AGE < 18
+               ADD 1 TO WS-AGE-UNDER-18
+           ELSE
+               IF IN-AGE < 65
+                   ADD 1 TO WS-AGE-18-TO-64
+               ELSE
+                   ADD 1 TO WS-AGE-65-PLUS
+               END-IF
+           END-IF.
+
+       WRITE-AGE-BRACKET-REPORT.
+           OPEN OUTPUT AGE-REPORT-FILE.
+           IF WS-AGERPT-STATUS NOT = '00'
+               DISPLAY 'ERROR: UNABLE TO OPEN AGE REPORT FILE STATUS='
+                   WS-AGERPT-STATUS
+           END-IF.
+           MOVE 'UNDER 18:' TO WS-CTL-LABEL.
+           MOVE WS-AGE-UNDER-18 TO WS-CTL-COUNT.
+           MOVE WS-CONTROL-LINE TO AGE-REPORT-RECORD.
+           WRITE AGE-REPORT-RECORD.
+           MOVE '18 TO 64:' TO WS-CTL-LABEL.
+           MOVE WS-AGE-18-TO-64 TO WS-CTL-COUNT.
+           MOVE WS-CONTROL-LINE TO AGE-REPORT-RECORD.
+           WRITE AGE-REPORT-RECORD.
+           MOVE '65 AND OVER:' TO WS-CTL-LABEL.
+           MOVE WS-AGE-65-PLUS TO WS-CTL-COUNT.
+           MOVE WS-CONTROL-LINE TO AGE-REPORT-RECORD.
+           WRITE AGE-REPORT-RECORD.
+           CLOSE AGE-REPORT-FILE.
+
+       WRITE-CONTROL-TOTALS.
+           MOVE FUNCTION CURRENT-DATE TO WS-END-TIME.
+           OPEN OUTPUT CONTROL-FILE.
+           IF WS-CONTROL-STATUS NOT = '00'
+               DISPLAY 'ERROR: UNABLE TO OPEN CONTROL FILE STATUS='
+                   WS-CONTROL-STATUS
+           END-IF.
+           MOVE 'START TIME:' TO WS-CTL-TEXT-LABEL.
+           MOVE WS-START-TIME TO WS-CTL-TEXT-VALUE.
+           MOVE WS-CONTROL-TEXT-LINE TO CONTROL-RECORD.
+           WRITE CONTROL-RECORD.
+           MOVE 'END TIME:' TO WS-CTL-TEXT-LABEL.
+           MOVE WS-END-TIME TO WS-CTL-TEXT-VALUE.
+           MOVE WS-CONTROL-TEXT-LINE TO CONTROL-RECORD.
+           WRITE CONTROL-RECORD.
+           MOVE 'RECORDS READ:' TO WS-CTL-LABEL.
+           MOVE WS-RECORDS-READ TO WS-CTL-COUNT.
+           MOVE WS-CONTROL-LINE TO CONTROL-RECORD.
+           WRITE CONTROL-RECORD.
+           MOVE 'RECORDS WRITTEN:' TO WS-CTL-LABEL.
+           MOVE WS-RECORDS-WRITTEN TO WS-CTL-COUNT.
+           MOVE WS-CONTROL-LINE TO CONTROL-RECORD.
+           WRITE CONTROL-RECORD.
+           MOVE 'RECORDS REJECTED:' TO WS-CTL-LABEL.
+           MOVE WS-RECORDS-REJECTED TO WS-CTL-COUNT.
+           MOVE WS-CONTROL-LINE TO CONTROL-RECORD.
+           WRITE CONTROL-RECORD.
+           CLOSE CONTROL-FILE.
+
+       VALIDATE-AGE.
+           MOVE 'YES' TO WS-AGE-NUMERIC.
+           MOVE SPACES TO VAL-FIELD-VALUE.
+           MOVE IN-AGE TO VAL-FIELD-VALUE.
+           MOVE 2 TO VAL-FIELD-LENGTH.
+           MOVE 'N' TO VAL-REQUIRED.
+           MOVE 'Y' TO VAL-CHECK-NUMERIC.
+      *    IN-AGE is PIC 9(2), so 99 is the highest value it can ever
+      *    hold - a range ceiling above that can never reject anything,
+      *    so the cutoff here is a real business limit reachable by a
+      *    two-digit age.
+           MOVE 0 TO VAL-MIN-RANGE.
+           MOVE 90 TO VAL-MAX-RANGE.
+           CALL 'FIELD-VALIDATOR' USING WS-VALIDATION-ENTRY.
+           IF VAL-RESULT NOT = 'Y'
+               MOVE 'NO' TO WS-AGE-NUMERIC
+           END-IF.
+
+       WRITE-REJECT-RECORD.
+           MOVE IN-NAME TO REJ-NAME.
+           MOVE IN-AGE TO REJ-AGE.
+           IF IN-AGE NOT NUMERIC
+               MOVE 'E001' TO REJ-REASON-CODE
+               MOVE 'Non-numeric age' TO REJ-REASON-TEXT
+           ELSE
+               MOVE 'E002' TO REJ-REASON-CODE
+               MOVE 'Age out of range' TO REJ-REASON-TEXT
+           END-IF.
+           WRITE REJECT-RECORD.
+           IF WS-REJECT-STATUS NOT = '00'
+               DISPLAY 'ERROR: WRITE FAILURE ON REJECT FILE STATUS='
+                   WS-REJECT-STATUS
+           END-IF.
