@@ -0,0 +1,167 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FILE-PROCESSOR-VSAM.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT IN-FILE ASSIGN TO 'INPUT.DAT'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-IN-STATUS.
+           SELECT SORT-WORK-FILE ASSIGN TO 'SORTWKV.DAT'.
+           SELECT SORTED-FILE ASSIGN TO 'SORTEDV.DAT'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-SORTED-STATUS.
+           SELECT OUT-FILE-VSAM ASSIGN TO 'OUTPUT.KSDS'
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS OUT-NAME
+           FILE STATUS IS WS-OUT-STATUS.
+           SELECT REJECT-FILE ASSIGN TO 'REJECT.DAT'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-REJECT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD IN-FILE.
+       01 IN-RECORD.
+           05 IN-NAME PIC X(50).
+           05 IN-AGE  PIC 9(2).
+
+      * ACCESS MODE IS SEQUENTIAL on OUT-FILE-VSAM's KSDS requires
+      * WRITEs in ascending key order, so the raw (unsorted) input is
+      * sorted by name here first - the same way BATCH_PROCESS.CBL
+      * sorts by age ahead of its own sequential write loop.
+       SD SORT-WORK-FILE.
+       01 SW-RECORD.
+           05 SW-NAME PIC X(50).
+           05 SW-AGE  PIC 9(2).
+
+       FD SORTED-FILE.
+       01 SORTED-RECORD.
+           05 SORTED-NAME PIC X(50).
+           05 SORTED-AGE  PIC 9(2).
+
+       FD OUT-FILE-VSAM.
+       01 OUT-RECORD.
+           05 OUT-NAME PIC X(50).
+           05 OUT-MESSAGE PIC X(30).
+           05 OUT-RUN-ID PIC X(14).
+           05 OUT-TIMESTAMP PIC X(26).
+
+       FD REJECT-FILE.
+       01 REJECT-RECORD.
+           05 REJ-NAME PIC X(50).
+           05 REJ-AGE PIC X(2).
+           05 REJ-REASON-CODE PIC X(4).
+           05 REJ-REASON-TEXT PIC X(30).
+
+       WORKING-STORAGE SECTION.
+       01 WS-END-OF-FILE PIC X(3) VALUE 'NO'.
+       01 WS-IN-STATUS PIC XX.
+       01 WS-SORTED-STATUS PIC XX.
+       01 WS-OUT-STATUS PIC XX.
+       01 WS-REJECT-STATUS PIC XX.
+       01 WS-RUN-ID PIC X(14).
+       01 WS-AGE-NUMERIC PIC X(3) VALUE 'YES'.
+
+       COPY "VALIDATE.cpy".
+
+      * Builds the VSAM KSDS companion to OUTPUT.DAT so downstream
+      * jobs can do a direct lookup by customer name instead of a
+      * sequential scan of the flat output file. Records that fail
+      * the same age check BATCH_PROCESS.CBL applies are routed to
+      * REJECT-FILE instead of being silently dropped.
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           MOVE FUNCTION CURRENT-DATE(1:14) TO WS-RUN-ID.
+
+      *    SORT's USING phrase opens and closes IN-FILE internally
+      *    without reflecting that into WS-IN-STATUS, so open/close it
+      *    ourselves first to catch a missing or unreadable input
+      *    dataset before the sort runs, same as BATCH_PROCESS.CBL.
+           OPEN INPUT IN-FILE.
+           IF WS-IN-STATUS NOT = '00'
+               DISPLAY 'ERROR: UNABLE TO OPEN INPUT FILE INPUT.DAT '
+                   'STATUS=' WS-IN-STATUS
+               STOP RUN
+           END-IF.
+           CLOSE IN-FILE.
+
+           SORT SORT-WORK-FILE
+               ON ASCENDING KEY SW-NAME
+               USING IN-FILE
+               GIVING SORTED-FILE.
+
+           OPEN INPUT SORTED-FILE.
+
+           OPEN OUTPUT OUT-FILE-VSAM.
+           IF WS-OUT-STATUS NOT = '00'
+               DISPLAY 'ERROR: UNABLE TO OPEN OUTPUT FILE OUTPUT.KSDS '
+                   'STATUS=' WS-OUT-STATUS
+               STOP RUN
+           END-IF.
+           OPEN OUTPUT REJECT-FILE.
+           IF WS-REJECT-STATUS NOT = '00'
+               DISPLAY 'ERROR: UNABLE TO OPEN REJECT FILE STATUS='
+                   WS-REJECT-STATUS
+               STOP RUN
+           END-IF.
+
+           PERFORM UNTIL WS-END-OF-FILE = 'YES'
+               READ SORTED-FILE INTO IN-RECORD
+                   AT END MOVE 'YES' TO WS-END-OF-FILE
+                   NOT AT END
+                       PERFORM VALIDATE-AGE
+                       IF WS-AGE-NUMERIC = 'YES'
+                           MOVE IN-NAME TO OUT-NAME
+                           MOVE 'Processed Successfully' TO OUT-MESSAGE
+                           MOVE WS-RUN-ID TO OUT-RUN-ID
+                           MOVE FUNCTION CURRENT-DATE TO OUT-TIMESTAMP
+                           WRITE OUT-RECORD
+                               INVALID KEY
+                                   DISPLAY 'DUPLICATE KEY ON WRITE: '
+                                       OUT-NAME
+                           END-WRITE
+                       ELSE
+                           PERFORM WRITE-REJECT-RECORD
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+           CLOSE SORTED-FILE.
+           CLOSE OUT-FILE-VSAM.
+           CLOSE REJECT-FILE.
+           STOP RUN.
+
+       VALIDATE-AGE.
+           MOVE 'YES' TO WS-AGE-NUMERIC.
+           MOVE SPACES TO VAL-FIELD-VALUE.
+           MOVE IN-AGE TO VAL-FIELD-VALUE.
+           MOVE 2 TO VAL-FIELD-LENGTH.
+           MOVE 'N' TO VAL-REQUIRED.
+           MOVE 'Y' TO VAL-CHECK-NUMERIC.
+      *    IN-AGE is PIC 9(2), so 99 is the highest value it can ever
+      *    hold - a range ceiling above that can never reject anything,
+      *    so the cutoff here is a real business limit reachable by a
+      *    two-digit age, same as BATCH_PROCESS.CBL's VALIDATE-AGE.
+           MOVE 0 TO VAL-MIN-RANGE.
+           MOVE 90 TO VAL-MAX-RANGE.
+           CALL 'FIELD-VALIDATOR' USING WS-VALIDATION-ENTRY.
+           IF VAL-RESULT NOT = 'Y'
+               MOVE 'NO' TO WS-AGE-NUMERIC
+           END-IF.
+
+       WRITE-REJECT-RECORD.
+           MOVE IN-NAME TO REJ-NAME.
+           MOVE IN-AGE TO REJ-AGE.
+           IF IN-AGE NOT NUMERIC
+               MOVE 'E001' TO REJ-REASON-CODE
+               MOVE 'Non-numeric age' TO REJ-REASON-TEXT
+           ELSE
+               MOVE 'E002' TO REJ-REASON-CODE
+               MOVE 'Age out of range' TO REJ-REASON-TEXT
+           END-IF.
+           WRITE REJECT-RECORD.
+           IF WS-REJECT-STATUS NOT = '00'
+               DISPLAY 'ERROR: WRITE FAILURE ON REJECT FILE STATUS='
+                   WS-REJECT-STATUS
+           END-IF.
