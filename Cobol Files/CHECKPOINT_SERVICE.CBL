@@ -0,0 +1,97 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CHECKPOINT-SERVICE.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CHECKPOINT-FILE ASSIGN TO WS-CKPT-DSN
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-CKPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CHECKPOINT-FILE.
+       01 CHECKPOINT-FILE-RECORD.
+           05 CKPT-REC-RUN-STATUS    PIC X(8).
+           05 CKPT-REC-RECORDS-READ  PIC 9(7).
+           05 CKPT-REC-COUNTER-1     PIC 9(7).
+           05 CKPT-REC-COUNTER-2     PIC 9(7).
+           05 CKPT-REC-COUNTER-3     PIC 9(7).
+           05 CKPT-REC-COUNTER-4     PIC 9(7).
+           05 CKPT-REC-COUNTER-5     PIC 9(7).
+           05 CKPT-REC-RUN-ID        PIC X(14).
+
+       WORKING-STORAGE SECTION.
+       01 WS-CKPT-DSN    PIC X(40).
+       01 WS-CKPT-STATUS PIC XX.
+
+       LINKAGE SECTION.
+       COPY "CHKPT.cpy".
+
+      * Shop-wide checkpoint/restart framework, generalized from the
+      * ad hoc checkpoint logic FILE-PROCESSOR used on its own. Each
+      * calling program gets its own checkpoint dataset, named from
+      * CKPT-PROGRAM-ID, so two jobs checkpointing at the same time
+      * never collide.
+       PROCEDURE DIVISION USING WS-CHECKPOINT-ENTRY.
+       MAIN-LOGIC.
+           MOVE SPACES TO WS-CKPT-DSN.
+           STRING CKPT-PROGRAM-ID DELIMITED BY SPACE
+               '.CKP' DELIMITED BY SIZE
+               INTO WS-CKPT-DSN.
+
+           EVALUATE CKPT-FUNCTION
+               WHEN 'W'
+                   PERFORM WRITE-CHECKPOINT
+               WHEN 'R'
+                   PERFORM CHECK-FOR-RESTART
+               WHEN OTHER
+                   DISPLAY 'CHECKPOINT-SERVICE: INVALID FUNCTION '
+                       CKPT-FUNCTION
+           END-EVALUATE.
+           GOBACK.
+
+       WRITE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           IF WS-CKPT-STATUS NOT = '00'
+               DISPLAY 'ERROR: UNABLE TO OPEN CHECKPOINT FILE '
+                   WS-CKPT-DSN ' STATUS=' WS-CKPT-STATUS
+               GOBACK
+           END-IF.
+           MOVE CKPT-RUN-STATUS TO CKPT-REC-RUN-STATUS.
+           MOVE CKPT-RECORDS-READ TO CKPT-REC-RECORDS-READ.
+           MOVE CKPT-COUNTER-1 TO CKPT-REC-COUNTER-1.
+           MOVE CKPT-COUNTER-2 TO CKPT-REC-COUNTER-2.
+           MOVE CKPT-COUNTER-3 TO CKPT-REC-COUNTER-3.
+           MOVE CKPT-COUNTER-4 TO CKPT-REC-COUNTER-4.
+           MOVE CKPT-COUNTER-5 TO CKPT-REC-COUNTER-5.
+           MOVE CKPT-RUN-ID TO CKPT-REC-RUN-ID.
+           WRITE CHECKPOINT-FILE-RECORD.
+           CLOSE CHECKPOINT-FILE.
+
+       CHECK-FOR-RESTART.
+           MOVE 'NO' TO CKPT-RESTARTING.
+           MOVE 0 TO CKPT-RECORDS-READ.
+           MOVE 0 TO CKPT-COUNTER-1.
+           MOVE 0 TO CKPT-COUNTER-2.
+           MOVE 0 TO CKPT-COUNTER-3.
+           MOVE 0 TO CKPT-COUNTER-4.
+           MOVE 0 TO CKPT-COUNTER-5.
+           MOVE SPACES TO CKPT-RUN-ID.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF WS-CKPT-STATUS = '00'
+               READ CHECKPOINT-FILE
+                   NOT AT END
+                       IF CKPT-REC-RUN-STATUS = 'IN-PROG'
+                           MOVE 'YES' TO CKPT-RESTARTING
+                           MOVE CKPT-REC-RECORDS-READ
+                               TO CKPT-RECORDS-READ
+                           MOVE CKPT-REC-COUNTER-1 TO CKPT-COUNTER-1
+                           MOVE CKPT-REC-COUNTER-2 TO CKPT-COUNTER-2
+                           MOVE CKPT-REC-COUNTER-3 TO CKPT-COUNTER-3
+                           MOVE CKPT-REC-COUNTER-4 TO CKPT-COUNTER-4
+                           MOVE CKPT-REC-COUNTER-5 TO CKPT-COUNTER-5
+                           MOVE CKPT-REC-RUN-ID TO CKPT-RUN-ID
+                       END-IF
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
