@@ -1,24 +1,194 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. GET-CUSTOMER.
-       ENVIRONMENT DIVISION.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01  WS-CUST-ID          PIC X(10).
-       01  WS-CUST-NAME        PIC X(50).
-       01  WS-RESPONSE         PIC X(100).
-
-       PROCEDURE DIVISION.
-       MAIN-LOGIC.
-           DISPLAY 'Enter Customer ID: '.
-           ACCEPT WS-CUST-ID.
-
-           EXEC CICS READ
-               DATASET('CUSTOMER-FILE')
-               INTO(WS-CUST-NAME)
-               RIDFLD(WS-CUST-ID)
-               END-EXEC.
-
-           MOVE 'Customer Name: ' TO WS-RESPONSE.
-           STRING WS-RESPONSE WS-CUST-NAME DELIMITED BY SIZE INTO WS-RESPONSE.
-           DISPLAY WS-RESPONSE.
-           STOP RUN.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GET-CUSTOMER.
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-CUST-ID          PIC X(10).
+       01  WS-RESPONSE         PIC X(100).
+       01  WS-RESP             PIC S9(8) COMP.
+       01  WS-RESP2            PIC S9(8) COMP.
+
+       COPY "CUSTREC.cpy".
+       COPY "AUDITLOG.cpy".
+
+       01  WS-BROWSE-KEY       PIC X(10).
+       01  WS-BROWSE-COUNT     PIC 9(2) VALUE 0.
+       01  WS-BROWSE-MAX       PIC 9(2) VALUE 10.
+       01  WS-BROWSE-DONE      PIC X(3) VALUE 'NO'.
+
+       01  WS-SESSION-QUEUE    PIC X(8).
+       01  WS-NOT-AUTHENTICATED PIC X(3) VALUE 'NO'.
+
+       COPY "SESSION.cpy".
+
+      * Called standalone as a terminal transaction (no COMMAREA,
+      * EIBCALEN = 0) or LINKed/XCTL'd by another program that
+      * supplies DFHCOMMAREA with the customer ID to look up. Either
+      * way the lookup logic below runs once and the result is
+      * returned the way the caller expects it.
+       LINKAGE SECTION.
+       01  DFHCOMMAREA.
+           05  CA-CUST-ID        PIC X(10).
+           05  CA-RETURN-CODE    PIC X(2).
+           05  CA-CUST-NAME      PIC X(50).
+           05  CA-CUST-ADDRESS   PIC X(60).
+           05  CA-CUST-PHONE     PIC X(15).
+           05  CA-BROWSE-MODE    PIC X(1).
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           IF EIBCALEN = 0
+               PERFORM CHECK-SESSION
+               IF WS-NOT-AUTHENTICATED = 'YES'
+                   EXEC CICS RETURN END-EXEC
+               END-IF
+               DISPLAY 'Enter Customer ID (or BROWSE to list): '
+               ACCEPT WS-CUST-ID
+           ELSE
+               MOVE CA-CUST-ID TO WS-CUST-ID
+               MOVE LOW-VALUES TO CA-RETURN-CODE
+           END-IF.
+
+           IF (EIBCALEN = 0 AND WS-CUST-ID = 'BROWSE')
+               OR (EIBCALEN NOT = 0 AND CA-BROWSE-MODE = 'Y')
+               PERFORM BROWSE-CUSTOMERS
+               EXEC CICS RETURN END-EXEC
+           END-IF.
+
+           MOVE WS-CUST-ID TO CUST-ID.
+           EXEC CICS READ
+               DATASET('CUSTOMER-FILE')
+               INTO(CUSTOMER-RECORD)
+               RIDFLD(WS-CUST-ID)
+               RESP(WS-RESP)
+               RESP2(WS-RESP2)
+               END-EXEC.
+
+           EVALUATE WS-RESP
+               WHEN DFHRESP(NORMAL)
+                   MOVE 'Customer Name: ' TO WS-RESPONSE
+                   STRING WS-RESPONSE CUST-NAME
+                       DELIMITED BY SIZE INTO WS-RESPONSE
+                   IF EIBCALEN = 0
+                       DISPLAY WS-RESPONSE
+                   ELSE
+                       MOVE '00' TO CA-RETURN-CODE
+                       MOVE CUST-NAME TO CA-CUST-NAME
+                       MOVE CUST-ADDRESS TO CA-CUST-ADDRESS
+                       MOVE CUST-PHONE TO CA-CUST-PHONE
+                   END-IF
+                   PERFORM WRITE-AUDIT-RECORD
+               WHEN DFHRESP(NOTFND)
+                   IF EIBCALEN = 0
+                       DISPLAY 'Customer Not Found'
+                   ELSE
+                       MOVE 'NF' TO CA-RETURN-CODE
+                   END-IF
+               WHEN OTHER
+                   IF EIBCALEN = 0
+                       DISPLAY 'Customer Lookup Error - RESP='
+                           WS-RESP ' RESP2=' WS-RESP2
+                   ELSE
+                       MOVE 'ER' TO CA-RETURN-CODE
+                   END-IF
+           END-EVALUATE.
+
+           EXEC CICS RETURN END-EXEC.
+
+       BROWSE-CUSTOMERS.
+           IF EIBCALEN = 0
+               DISPLAY 'Enter Starting Customer ID/Name Fragment: '
+               ACCEPT WS-BROWSE-KEY
+           ELSE
+               MOVE CA-CUST-ID TO WS-BROWSE-KEY
+           END-IF.
+
+           MOVE 0 TO WS-BROWSE-COUNT.
+           MOVE 'NO' TO WS-BROWSE-DONE.
+
+           EXEC CICS STARTBR
+               DATASET('CUSTOMER-FILE')
+               RIDFLD(WS-BROWSE-KEY)
+               GTEQ
+               RESP(WS-RESP)
+               END-EXEC.
+
+           IF WS-RESP NOT = DFHRESP(NORMAL)
+               IF EIBCALEN = 0
+                   DISPLAY 'No Matching Customers Found'
+               ELSE
+                   MOVE 'NF' TO CA-RETURN-CODE
+               END-IF
+               MOVE 'YES' TO WS-BROWSE-DONE
+           END-IF.
+
+           PERFORM UNTIL WS-BROWSE-DONE = 'YES'
+               OR WS-BROWSE-COUNT >= WS-BROWSE-MAX
+               EXEC CICS READNEXT
+                   DATASET('CUSTOMER-FILE')
+                   INTO(CUSTOMER-RECORD)
+                   RIDFLD(WS-BROWSE-KEY)
+                   RESP(WS-RESP)
+                   END-EXEC
+               IF WS-RESP NOT = DFHRESP(NORMAL)
+                   MOVE 'YES' TO WS-BROWSE-DONE
+               ELSE
+                   ADD 1 TO WS-BROWSE-COUNT
+                   IF EIBCALEN = 0
+                       DISPLAY CUST-ID ' - ' CUST-NAME
+                   ELSE
+                       MOVE '00' TO CA-RETURN-CODE
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+           EXEC CICS ENDBR
+               DATASET('CUSTOMER-FILE')
+               END-EXEC.
+
+           IF EIBCALEN = 0
+               DISPLAY 'End of Browse - ' WS-BROWSE-COUNT
+                   ' Customer(s) Listed'
+           END-IF.
+
+       CHECK-SESSION.
+      *    Direct-entry guard - a transaction LINKed/XCTL'd with its
+      *    own COMMAREA is treated as coming from an already-gated
+      *    caller, but walking up to this transaction cold at a
+      *    terminal requires a SESS queue left behind by a successful
+      *    LOGIN on this same EIBTRMID.
+           MOVE 'NO' TO WS-NOT-AUTHENTICATED.
+           MOVE 'SESS' TO WS-SESSION-QUEUE(1:4).
+           MOVE EIBTRMID TO WS-SESSION-QUEUE(5:4).
+           EXEC CICS READQ TS
+               QUEUE(WS-SESSION-QUEUE)
+               INTO(WS-SESSION-ENTRY)
+               LENGTH(LENGTH OF WS-SESSION-ENTRY)
+               ITEM(1)
+               RESP(WS-RESP)
+               END-EXEC.
+           IF WS-RESP NOT = DFHRESP(NORMAL)
+               DISPLAY 'Session Not Authenticated - Please LOGIN First'
+               MOVE 'YES' TO WS-NOT-AUTHENTICATED
+           END-IF.
+
+       WRITE-AUDIT-RECORD.
+           MOVE 'GETCUST' TO AUD-PROGRAM-ID.
+      *    A direct terminal entry already passed CHECK-SESSION, so
+      *    SESS-USERNAME holds who logged in; a LINK/XCTL caller never
+      *    runs CHECK-SESSION and has no session record, so the
+      *    terminal ID is the best available source identifier.
+           IF EIBCALEN = 0
+               MOVE SESS-USERNAME TO AUD-SOURCE-ID
+           ELSE
+               MOVE EIBTRMID TO AUD-SOURCE-ID
+           END-IF.
+           MOVE WS-CUST-ID TO AUD-ENTITY-ID.
+           MOVE 'INQUIRY' TO AUD-ACTION.
+           MOVE 'SUCCESS' TO AUD-RESULT.
+           MOVE FUNCTION CURRENT-DATE TO AUD-TIMESTAMP.
+           EXEC CICS WRITEQ TD
+               QUEUE('AUDT')
+               FROM(WS-AUDIT-ENTRY)
+               LENGTH(LENGTH OF WS-AUDIT-ENTRY)
+               END-EXEC.
