@@ -0,0 +1,110 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CUSTOMER-AGE-REPORT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-FILE ASSIGN TO 'CUSTOMER.KSDS'
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS CUST-ID
+           FILE STATUS IS WS-CUST-STATUS.
+           SELECT AGE-REPORT-FILE ASSIGN TO 'CUSTAGE.RPT'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-AGERPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CUSTOMER-FILE.
+       COPY "CUSTREC.cpy".
+
+       FD AGE-REPORT-FILE.
+       01 AGE-REPORT-RECORD PIC X(60).
+
+       WORKING-STORAGE SECTION.
+       01 WS-CUST-STATUS   PIC XX.
+       01 WS-AGERPT-STATUS PIC XX.
+       01 WS-END-OF-FILE   PIC X(3) VALUE 'NO'.
+
+       01 WS-AGE-BRACKETS.
+           05 WS-AGE-UNDER-18  PIC 9(7) VALUE 0.
+           05 WS-AGE-18-TO-64  PIC 9(7) VALUE 0.
+           05 WS-AGE-65-PLUS   PIC 9(7) VALUE 0.
+
+       01 WS-CONTROL-LINE.
+           05 WS-CTL-LABEL    PIC X(20).
+           05 WS-CTL-COUNT    PIC Z(6)9.
+           05 FILLER          PIC X(33).
+
+       COPY "ERRLOG.cpy".
+
+      * Standalone month-end report that tallies CUSTOMER-FILE's
+      * customers into the same UNDER 18 / 18-64 / 65+ brackets as
+      * FILE-PROCESSOR's AGE-REPORT-FILE, but sourced from the
+      * customer master's own CUST-AGE rather than the INPUT.DAT
+      * demographic feed - run separately from the daily batch.
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           OPEN INPUT CUSTOMER-FILE.
+           IF WS-CUST-STATUS NOT = '00'
+               DISPLAY 'ERROR: UNABLE TO OPEN CUSTOMER-FILE STATUS='
+                   WS-CUST-STATUS
+               MOVE 'CUSTAGE' TO ERR-PROGRAM-ID
+               MOVE SPACES TO ERR-TIMESTAMP
+               MOVE 'E050' TO ERR-CODE
+               STRING 'UNABLE TO OPEN CUSTOMER-FILE STATUS='
+                   WS-CUST-STATUS DELIMITED BY SIZE
+                   INTO ERR-MESSAGE
+               CALL 'ERROR-LOGGER' USING WS-ERROR-ENTRY
+               STOP RUN
+           END-IF.
+
+           OPEN OUTPUT AGE-REPORT-FILE.
+           IF WS-AGERPT-STATUS NOT = '00'
+               DISPLAY 'ERROR: UNABLE TO OPEN AGE-REPORT-FILE STATUS='
+                   WS-AGERPT-STATUS
+               MOVE 'CUSTAGE' TO ERR-PROGRAM-ID
+               MOVE SPACES TO ERR-TIMESTAMP
+               MOVE 'E051' TO ERR-CODE
+               STRING 'UNABLE TO OPEN AGE-REPORT-FILE STATUS='
+                   WS-AGERPT-STATUS DELIMITED BY SIZE
+                   INTO ERR-MESSAGE
+               CALL 'ERROR-LOGGER' USING WS-ERROR-ENTRY
+               STOP RUN
+           END-IF.
+
+           PERFORM UNTIL WS-END-OF-FILE = 'YES'
+               READ CUSTOMER-FILE NEXT RECORD
+                   AT END MOVE 'YES' TO WS-END-OF-FILE
+                   NOT AT END PERFORM TALLY-AGE-BRACKET
+               END-READ
+           END-PERFORM.
+
+           CLOSE CUSTOMER-FILE.
+           PERFORM WRITE-AGE-BRACKET-REPORT.
+           CLOSE AGE-REPORT-FILE.
+           GOBACK.
+
+       TALLY-AGE-BRACKET.
+           IF CUST-AGE < 18
+               ADD 1 TO WS-AGE-UNDER-18
+           ELSE
+               IF CUST-AGE < 65
+                   ADD 1 TO WS-AGE-18-TO-64
+               ELSE
+                   ADD 1 TO WS-AGE-65-PLUS
+               END-IF
+           END-IF.
+
+       WRITE-AGE-BRACKET-REPORT.
+           MOVE 'UNDER 18:' TO WS-CTL-LABEL.
+           MOVE WS-AGE-UNDER-18 TO WS-CTL-COUNT.
+           MOVE WS-CONTROL-LINE TO AGE-REPORT-RECORD.
+           WRITE AGE-REPORT-RECORD.
+           MOVE '18 TO 64:' TO WS-CTL-LABEL.
+           MOVE WS-AGE-18-TO-64 TO WS-CTL-COUNT.
+           MOVE WS-CONTROL-LINE TO AGE-REPORT-RECORD.
+           WRITE AGE-REPORT-RECORD.
+           MOVE '65 AND OVER:' TO WS-CTL-LABEL.
+           MOVE WS-AGE-65-PLUS TO WS-CTL-COUNT.
+           MOVE WS-CONTROL-LINE TO AGE-REPORT-RECORD.
+           WRITE AGE-REPORT-RECORD.
