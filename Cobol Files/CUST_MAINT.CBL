@@ -0,0 +1,195 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CUSTOMER-MAINT.
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-CUST-ID          PIC X(10).
+       01  WS-ACTION           PIC X(1).
+       01  WS-RESP             PIC S9(8) COMP.
+       01  WS-RESP2            PIC S9(8) COMP.
+
+       COPY "CUSTREC.cpy".
+       COPY "AUDITLOG.cpy".
+
+       01  WS-SESSION-QUEUE    PIC X(8).
+       01  WS-NOT-AUTHENTICATED PIC X(3) VALUE 'NO'.
+
+       COPY "SESSION.cpy".
+
+      * Full add/change/delete maintenance suite for CUSTOMER-FILE,
+      * alongside the narrower change-only CUSTOMER-UPDATE transaction.
+      * Every outcome is logged to the AUDT queue via the shared
+      * AUDITLOG.cpy entry, same as GET-CUSTOMER and CUSTOMER-UPDATE.
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           PERFORM CHECK-SESSION.
+           IF WS-NOT-AUTHENTICATED = 'YES'
+               EXEC CICS RETURN END-EXEC
+           END-IF.
+
+           DISPLAY 'Enter Action - A=Add, C=Change, D=Delete: '.
+           ACCEPT WS-ACTION.
+           MOVE FUNCTION UPPER-CASE(WS-ACTION) TO WS-ACTION.
+
+           DISPLAY 'Enter Customer ID: '.
+           ACCEPT WS-CUST-ID.
+           MOVE WS-CUST-ID TO CUST-ID.
+
+           EVALUATE WS-ACTION
+               WHEN 'A'
+                   PERFORM ADD-CUSTOMER
+               WHEN 'C'
+                   PERFORM CHANGE-CUSTOMER
+               WHEN 'D'
+                   PERFORM DELETE-CUSTOMER
+               WHEN OTHER
+                   DISPLAY 'Invalid Action - Must Be A, C, or D'
+           END-EVALUATE.
+
+           EXEC CICS RETURN END-EXEC.
+
+       ADD-CUSTOMER.
+           DISPLAY 'Enter Name: '.
+           ACCEPT CUST-NAME.
+           DISPLAY 'Enter Address: '.
+           ACCEPT CUST-ADDRESS.
+           DISPLAY 'Enter Phone: '.
+           ACCEPT CUST-PHONE.
+           DISPLAY 'Enter Region: '.
+           ACCEPT CUST-REGION.
+           DISPLAY 'Enter Age: '.
+           ACCEPT CUST-AGE.
+           MOVE 0 TO CUST-BALANCE.
+           MOVE 'ACTIVE' TO CUST-STATUS.
+
+           EXEC CICS WRITE
+               DATASET('CUSTOMER-FILE')
+               FROM(CUSTOMER-RECORD)
+               RIDFLD(WS-CUST-ID)
+               RESP(WS-RESP)
+               RESP2(WS-RESP2)
+               END-EXEC.
+
+           IF WS-RESP = DFHRESP(NORMAL)
+               DISPLAY 'Customer Added Successfully'
+               MOVE 'SUCCESS' TO AUD-RESULT
+           ELSE
+               IF WS-RESP = DFHRESP(DUPKEY) OR WS-RESP = DFHRESP(DUPREC)
+                   DISPLAY 'Customer Add Failed - Already Exists'
+                   MOVE 'DUPLICATE' TO AUD-RESULT
+               ELSE
+                   DISPLAY 'Customer Add Failed - RESP=' WS-RESP
+                       ' RESP2=' WS-RESP2
+                   MOVE 'FAILED' TO AUD-RESULT
+               END-IF
+           END-IF.
+           MOVE 'ADD' TO AUD-ACTION.
+           PERFORM WRITE-AUDIT-RECORD.
+
+       CHANGE-CUSTOMER.
+           EXEC CICS READ
+               DATASET('CUSTOMER-FILE')
+               INTO(CUSTOMER-RECORD)
+               RIDFLD(WS-CUST-ID)
+               UPDATE
+               RESP(WS-RESP)
+               RESP2(WS-RESP2)
+               END-EXEC.
+
+           IF WS-RESP NOT = DFHRESP(NORMAL)
+               DISPLAY 'Customer Not Found - Cannot Change'
+               MOVE 'NOT FOUND' TO AUD-RESULT
+               MOVE 'CHANGE' TO AUD-ACTION
+               PERFORM WRITE-AUDIT-RECORD
+           ELSE
+               DISPLAY 'Current Name: ' CUST-NAME
+               DISPLAY 'Enter New Name (blank to keep current): '
+               ACCEPT CUST-NAME
+               DISPLAY 'Current Address: ' CUST-ADDRESS
+               DISPLAY 'Enter New Address (blank to keep current): '
+               ACCEPT CUST-ADDRESS
+               DISPLAY 'Current Phone: ' CUST-PHONE
+               DISPLAY 'Enter New Phone (blank to keep current): '
+               ACCEPT CUST-PHONE
+
+               EXEC CICS REWRITE
+                   DATASET('CUSTOMER-FILE')
+                   FROM(CUSTOMER-RECORD)
+                   RESP(WS-RESP)
+                   RESP2(WS-RESP2)
+                   END-EXEC
+
+               IF WS-RESP = DFHRESP(NORMAL)
+                   DISPLAY 'Customer Changed Successfully'
+                   MOVE 'SUCCESS' TO AUD-RESULT
+               ELSE
+                   DISPLAY 'Customer Change Failed - RESP=' WS-RESP
+                       ' RESP2=' WS-RESP2
+                   MOVE 'FAILED' TO AUD-RESULT
+               END-IF
+               MOVE 'CHANGE' TO AUD-ACTION
+               PERFORM WRITE-AUDIT-RECORD
+           END-IF.
+
+       DELETE-CUSTOMER.
+           EXEC CICS READ
+               DATASET('CUSTOMER-FILE')
+               INTO(CUSTOMER-RECORD)
+               RIDFLD(WS-CUST-ID)
+               UPDATE
+               RESP(WS-RESP)
+               RESP2(WS-RESP2)
+               END-EXEC.
+
+           IF WS-RESP NOT = DFHRESP(NORMAL)
+               DISPLAY 'Customer Not Found - Cannot Delete'
+               MOVE 'NOT FOUND' TO AUD-RESULT
+           ELSE
+               EXEC CICS DELETE
+                   DATASET('CUSTOMER-FILE')
+                   RESP(WS-RESP)
+                   RESP2(WS-RESP2)
+                   END-EXEC
+
+               IF WS-RESP = DFHRESP(NORMAL)
+                   DISPLAY 'Customer Deleted Successfully'
+                   MOVE 'SUCCESS' TO AUD-RESULT
+               ELSE
+                   DISPLAY 'Customer Delete Failed - RESP=' WS-RESP
+                       ' RESP2=' WS-RESP2
+                   MOVE 'FAILED' TO AUD-RESULT
+               END-IF
+           END-IF.
+           MOVE 'DELETE' TO AUD-ACTION.
+           PERFORM WRITE-AUDIT-RECORD.
+
+       CHECK-SESSION.
+      *    This transaction is always entered cold at a terminal (no
+      *    COMMAREA caller to inherit trust from), so it is gated by
+      *    a SESS queue left behind by a successful LOGIN on this
+      *    same EIBTRMID, same as GET-CUSTOMER's CHECK-SESSION.
+           MOVE 'NO' TO WS-NOT-AUTHENTICATED.
+           MOVE 'SESS' TO WS-SESSION-QUEUE(1:4).
+           MOVE EIBTRMID TO WS-SESSION-QUEUE(5:4).
+           EXEC CICS READQ TS
+               QUEUE(WS-SESSION-QUEUE)
+               INTO(WS-SESSION-ENTRY)
+               LENGTH(LENGTH OF WS-SESSION-ENTRY)
+               ITEM(1)
+               RESP(WS-RESP)
+               END-EXEC.
+           IF WS-RESP NOT = DFHRESP(NORMAL)
+               DISPLAY 'Session Not Authenticated - Please LOGIN First'
+               MOVE 'YES' TO WS-NOT-AUTHENTICATED
+           END-IF.
+
+       WRITE-AUDIT-RECORD.
+           MOVE 'CUSTMNT' TO AUD-PROGRAM-ID.
+           MOVE SESS-USERNAME TO AUD-SOURCE-ID.
+           MOVE WS-CUST-ID TO AUD-ENTITY-ID.
+           MOVE FUNCTION CURRENT-DATE TO AUD-TIMESTAMP.
+           EXEC CICS WRITEQ TD
+               QUEUE('AUDT')
+               FROM(WS-AUDIT-ENTRY)
+               LENGTH(LENGTH OF WS-AUDIT-ENTRY)
+               END-EXEC.
