@@ -0,0 +1,282 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CUSTOMER-RECONCILE.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-FILE ASSIGN TO 'CUSTOMER.KSDS'
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS CUST-ID
+           FILE STATUS IS WS-CUST-STATUS.
+           SELECT RECON-REPORT ASSIGN TO 'RECON.RPT'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-RPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CUSTOMER-FILE.
+       COPY "CUSTREC.cpy".
+
+       FD RECON-REPORT.
+       01 RECON-REPORT-RECORD PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+       COPY "ERRLOG.cpy".
+       COPY "CHKPT.cpy".
+
+       01 WS-CUST-STATUS      PIC XX.
+       01 WS-RPT-STATUS       PIC XX.
+       01 WS-END-OF-FILE      PIC X(3) VALUE 'NO'.
+       01 WS-RECORD-MISMATCH-FOUND PIC X(3) VALUE 'NO'.
+       01 WS-RESTARTING       PIC X(3) VALUE 'NO'.
+       01 WS-SKIP-COUNT       PIC 9(7) VALUE 0.
+       01 WS-SKIP-INDEX       PIC 9(7) VALUE 0.
+       01 WS-CHECKPOINT-INTERVAL PIC 9(7) VALUE 1000.
+
+       01 WS-TBL-NAME         PIC X(50).
+       01 WS-TBL-ADDRESS      PIC X(60).
+       01 WS-TBL-PHONE        PIC X(15).
+       01 WS-TBL-BALANCE      PIC S9(9)V99 COMP-3.
+       01 WS-TBL-REGION       PIC X(10).
+       01 WS-TBL-STATUS       PIC X(10).
+
+       01 WS-BALANCE-EDIT     PIC -(7)9.99.
+
+       01 WS-COUNTERS.
+           05 WS-RECORDS-COMPARED   PIC 9(7) VALUE 0.
+           05 WS-RECORDS-MATCHED    PIC 9(7) VALUE 0.
+           05 WS-RECORDS-MISMATCHED PIC 9(7) VALUE 0.
+           05 WS-RECORDS-MISSING    PIC 9(7) VALUE 0.
+
+       01 WS-MISMATCH-LINE.
+           05 FILLER              PIC X(14) VALUE 'MISMATCH ID: '.
+           05 ML-CUST-ID           PIC X(10).
+           05 FILLER              PIC X(10) VALUE ' FIELD: '.
+           05 ML-FIELD            PIC X(10).
+           05 FILLER              PIC X(2) VALUE SPACES.
+           05 ML-FILE-VALUE       PIC X(30).
+           05 FILLER              PIC X(4) VALUE ' VS '.
+           05 ML-TABLE-VALUE      PIC X(30).
+
+      * Compares the VSAM CUSTOMER-FILE (maintained by the CICS
+      * customer transactions) against the DB2 CUSTOMER_TABLE (the
+      * system of record queried by CUSTOMER-LOOKUP). CUSTOMER-FILE
+      * drives the comparison - for every VSAM customer this reports
+      * whether the matching DB2 row is missing or has drifted out of
+      * sync on any field. A customer that exists in CUSTOMER_TABLE
+      * but was never loaded into CUSTOMER-FILE is out of scope; VSAM
+      * is taken as the authoritative list of customers to reconcile.
+      * Checkpoints its progress through CHECKPOINT-SERVICE every
+      * WS-CHECKPOINT-INTERVAL records so a restart after an abend
+      * resumes instead of re-comparing the whole file.
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           OPEN INPUT CUSTOMER-FILE.
+           IF WS-CUST-STATUS NOT = '00'
+               DISPLAY 'ERROR: UNABLE TO OPEN CUSTOMER-FILE STATUS='
+                   WS-CUST-STATUS
+               MOVE 'CUSTREC' TO ERR-PROGRAM-ID
+               MOVE SPACES TO ERR-TIMESTAMP
+               MOVE 'E030' TO ERR-CODE
+               STRING 'UNABLE TO OPEN CUSTOMER-FILE STATUS='
+                   WS-CUST-STATUS DELIMITED BY SIZE
+                   INTO ERR-MESSAGE
+               CALL 'ERROR-LOGGER' USING WS-ERROR-ENTRY
+               STOP RUN
+           END-IF.
+
+           OPEN OUTPUT RECON-REPORT.
+           IF WS-RPT-STATUS NOT = '00'
+               DISPLAY 'ERROR: UNABLE TO OPEN RECON-REPORT STATUS='
+                   WS-RPT-STATUS
+               MOVE 'CUSTREC' TO ERR-PROGRAM-ID
+               MOVE SPACES TO ERR-TIMESTAMP
+               MOVE 'E031' TO ERR-CODE
+               STRING 'UNABLE TO OPEN RECON-REPORT STATUS='
+                   WS-RPT-STATUS DELIMITED BY SIZE
+                   INTO ERR-MESSAGE
+               CALL 'ERROR-LOGGER' USING WS-ERROR-ENTRY
+               STOP RUN
+           END-IF.
+
+           PERFORM CHECK-FOR-RESTART.
+           IF WS-RESTARTING = 'YES'
+               MOVE WS-SKIP-COUNT TO WS-RECORDS-COMPARED
+               MOVE CKPT-COUNTER-1 TO WS-RECORDS-MATCHED
+               MOVE CKPT-COUNTER-2 TO WS-RECORDS-MISMATCHED
+               MOVE CKPT-COUNTER-3 TO WS-RECORDS-MISSING
+               PERFORM SKIP-ALREADY-COMPARED-RECORDS
+           END-IF.
+
+           PERFORM UNTIL WS-END-OF-FILE = 'YES'
+               READ CUSTOMER-FILE NEXT RECORD
+                   AT END MOVE 'YES' TO WS-END-OF-FILE
+                   NOT AT END
+                       ADD 1 TO WS-RECORDS-COMPARED
+                       PERFORM COMPARE-AGAINST-TABLE
+                       IF FUNCTION MOD(WS-RECORDS-COMPARED,
+                           WS-CHECKPOINT-INTERVAL) = 0
+                           PERFORM WRITE-CHECKPOINT
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+           CLOSE CUSTOMER-FILE.
+           MOVE 'COMPLETE' TO CKPT-RUN-STATUS.
+           PERFORM WRITE-CHECKPOINT.
+           PERFORM WRITE-RECON-TOTALS.
+           CLOSE RECON-REPORT.
+           IF WS-RECORDS-MISMATCHED > 0 OR WS-RECORDS-MISSING > 0
+               MOVE 4 TO RETURN-CODE
+           ELSE
+               MOVE 0 TO RETURN-CODE
+           END-IF.
+           GOBACK.
+
+       CHECK-FOR-RESTART.
+           MOVE 'CUSTREC' TO CKPT-PROGRAM-ID.
+           MOVE 'R' TO CKPT-FUNCTION.
+           CALL 'CHECKPOINT-SERVICE' USING WS-CHECKPOINT-ENTRY.
+           MOVE CKPT-RESTARTING TO WS-RESTARTING.
+           MOVE CKPT-RECORDS-READ TO WS-SKIP-COUNT.
+
+       SKIP-ALREADY-COMPARED-RECORDS.
+           PERFORM VARYING WS-SKIP-INDEX FROM 1 BY 1
+                   UNTIL WS-SKIP-INDEX > WS-SKIP-COUNT
+               READ CUSTOMER-FILE NEXT RECORD
+                   AT END MOVE 'YES' TO WS-END-OF-FILE
+               END-READ
+           END-PERFORM.
+
+       WRITE-CHECKPOINT.
+           MOVE 'CUSTREC' TO CKPT-PROGRAM-ID.
+           MOVE 'W' TO CKPT-FUNCTION.
+           IF CKPT-RUN-STATUS NOT = 'COMPLETE'
+               MOVE 'IN-PROG' TO CKPT-RUN-STATUS
+           END-IF.
+           MOVE WS-RECORDS-COMPARED TO CKPT-RECORDS-READ.
+           MOVE WS-RECORDS-MATCHED TO CKPT-COUNTER-1.
+           MOVE WS-RECORDS-MISMATCHED TO CKPT-COUNTER-2.
+           MOVE WS-RECORDS-MISSING TO CKPT-COUNTER-3.
+           CALL 'CHECKPOINT-SERVICE' USING WS-CHECKPOINT-ENTRY.
+
+       COMPARE-AGAINST-TABLE.
+           EXEC SQL
+               SELECT NAME, ADDRESS, PHONE, BALANCE, REGION, STATUS
+                 INTO :WS-TBL-NAME, :WS-TBL-ADDRESS, :WS-TBL-PHONE,
+                      :WS-TBL-BALANCE, :WS-TBL-REGION, :WS-TBL-STATUS
+               FROM CUSTOMER_TABLE
+               WHERE ID = :CUST-ID
+           END-EXEC.
+
+           EVALUATE SQLCODE
+               WHEN 0
+                   PERFORM COMPARE-FIELDS
+               WHEN 100
+                   ADD 1 TO WS-RECORDS-MISSING
+                   MOVE CUST-ID TO ML-CUST-ID
+                   MOVE 'ALL' TO ML-FIELD
+                   MOVE 'IN CUSTOMER-FILE' TO ML-FILE-VALUE
+                   MOVE 'NOT IN TABLE' TO ML-TABLE-VALUE
+                   PERFORM WRITE-MISMATCH-LINE
+               WHEN OTHER
+                   DISPLAY 'SQL ERROR DURING RECONCILE - SQLCODE='
+                       SQLCODE
+           END-EVALUATE.
+
+       COMPARE-FIELDS.
+           MOVE 'NO' TO WS-RECORD-MISMATCH-FOUND.
+           IF CUST-NAME NOT = WS-TBL-NAME
+               PERFORM REPORT-FIELD-MISMATCH-NAME
+           END-IF.
+           IF CUST-ADDRESS NOT = WS-TBL-ADDRESS
+               PERFORM REPORT-FIELD-MISMATCH-ADDR
+           END-IF.
+           IF CUST-PHONE NOT = WS-TBL-PHONE
+               PERFORM REPORT-FIELD-MISMATCH-PHONE
+           END-IF.
+           IF CUST-BALANCE NOT = WS-TBL-BALANCE
+               PERFORM REPORT-FIELD-MISMATCH-BAL
+           END-IF.
+           IF CUST-REGION NOT = WS-TBL-REGION
+               PERFORM REPORT-FIELD-MISMATCH-REGION
+           END-IF.
+           IF CUST-STATUS NOT = WS-TBL-STATUS
+               PERFORM REPORT-FIELD-MISMATCH-STATUS
+           END-IF.
+           IF WS-RECORD-MISMATCH-FOUND = 'YES'
+               ADD 1 TO WS-RECORDS-MISMATCHED
+           ELSE
+               ADD 1 TO WS-RECORDS-MATCHED
+           END-IF.
+
+       REPORT-FIELD-MISMATCH-NAME.
+           MOVE 'YES' TO WS-RECORD-MISMATCH-FOUND.
+           MOVE CUST-ID TO ML-CUST-ID.
+           MOVE 'NAME' TO ML-FIELD.
+           MOVE CUST-NAME TO ML-FILE-VALUE.
+           MOVE WS-TBL-NAME TO ML-TABLE-VALUE.
+           PERFORM WRITE-MISMATCH-LINE.
+
+       REPORT-FIELD-MISMATCH-ADDR.
+           MOVE 'YES' TO WS-RECORD-MISMATCH-FOUND.
+           MOVE CUST-ID TO ML-CUST-ID.
+           MOVE 'ADDRESS' TO ML-FIELD.
+           MOVE CUST-ADDRESS TO ML-FILE-VALUE.
+           MOVE WS-TBL-ADDRESS TO ML-TABLE-VALUE.
+           PERFORM WRITE-MISMATCH-LINE.
+
+       REPORT-FIELD-MISMATCH-PHONE.
+           MOVE 'YES' TO WS-RECORD-MISMATCH-FOUND.
+           MOVE CUST-ID TO ML-CUST-ID.
+           MOVE 'PHONE' TO ML-FIELD.
+           MOVE CUST-PHONE TO ML-FILE-VALUE.
+           MOVE WS-TBL-PHONE TO ML-TABLE-VALUE.
+           PERFORM WRITE-MISMATCH-LINE.
+
+       REPORT-FIELD-MISMATCH-BAL.
+           MOVE 'YES' TO WS-RECORD-MISMATCH-FOUND.
+           MOVE CUST-ID TO ML-CUST-ID.
+           MOVE 'BALANCE' TO ML-FIELD.
+           MOVE CUST-BALANCE TO WS-BALANCE-EDIT.
+           MOVE WS-BALANCE-EDIT TO ML-FILE-VALUE.
+           MOVE WS-TBL-BALANCE TO WS-BALANCE-EDIT.
+           MOVE WS-BALANCE-EDIT TO ML-TABLE-VALUE.
+           PERFORM WRITE-MISMATCH-LINE.
+
+       REPORT-FIELD-MISMATCH-REGION.
+           MOVE 'YES' TO WS-RECORD-MISMATCH-FOUND.
+           MOVE CUST-ID TO ML-CUST-ID.
+           MOVE 'REGION' TO ML-FIELD.
+           MOVE CUST-REGION TO ML-FILE-VALUE.
+           MOVE WS-TBL-REGION TO ML-TABLE-VALUE.
+           PERFORM WRITE-MISMATCH-LINE.
+
+       REPORT-FIELD-MISMATCH-STATUS.
+           MOVE 'YES' TO WS-RECORD-MISMATCH-FOUND.
+           MOVE CUST-ID TO ML-CUST-ID.
+           MOVE 'STATUS' TO ML-FIELD.
+           MOVE CUST-STATUS TO ML-FILE-VALUE.
+           MOVE WS-TBL-STATUS TO ML-TABLE-VALUE.
+           PERFORM WRITE-MISMATCH-LINE.
+
+       WRITE-MISMATCH-LINE.
+           MOVE WS-MISMATCH-LINE TO RECON-REPORT-RECORD.
+           WRITE RECON-REPORT-RECORD.
+
+       WRITE-RECON-TOTALS.
+           MOVE SPACES TO RECON-REPORT-RECORD.
+           STRING 'RECORDS COMPARED:   ' WS-RECORDS-COMPARED
+               DELIMITED BY SIZE INTO RECON-REPORT-RECORD.
+           WRITE RECON-REPORT-RECORD.
+           STRING 'RECORDS MATCHED:    ' WS-RECORDS-MATCHED
+               DELIMITED BY SIZE INTO RECON-REPORT-RECORD.
+           WRITE RECON-REPORT-RECORD.
+           STRING 'RECORDS MISMATCHED: ' WS-RECORDS-MISMATCHED
+               DELIMITED BY SIZE INTO RECON-REPORT-RECORD.
+           WRITE RECON-REPORT-RECORD.
+           STRING 'RECORDS MISSING:    ' WS-RECORDS-MISSING
+               DELIMITED BY SIZE INTO RECON-REPORT-RECORD.
+           WRITE RECON-REPORT-RECORD.
