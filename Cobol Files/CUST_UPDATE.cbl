@@ -0,0 +1,137 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CUSTOMER-UPDATE.
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-CUST-ID          PIC X(10).
+       01  WS-RESP             PIC S9(8) COMP.
+       01  WS-RESP2            PIC S9(8) COMP.
+
+       COPY "CUSTREC.cpy".
+       COPY "AUDITLOG.cpy".
+
+       01  WS-SESSION-QUEUE    PIC X(8).
+       01  WS-NOT-AUTHENTICATED PIC X(3) VALUE 'NO'.
+
+       COPY "SESSION.cpy".
+
+       01  WS-OLD-RECORD.
+           05  OLD-NAME          PIC X(50).
+           05  OLD-ADDRESS       PIC X(60).
+           05  OLD-PHONE         PIC X(15).
+
+       01  WS-NEW-NAME         PIC X(50).
+       01  WS-NEW-ADDRESS      PIC X(60).
+       01  WS-NEW-PHONE        PIC X(15).
+
+      * Companion maintenance transaction to GET-CUSTOMER: reads the
+      * current record, captures the before-image, applies the
+      * operator-supplied changes and rewrites CUSTOMER-FILE. Every
+      * outcome - not found, updated, or failed - is logged to the
+      * AUDT queue via the shared AUDITLOG.cpy entry layout.
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           PERFORM CHECK-SESSION.
+           IF WS-NOT-AUTHENTICATED = 'YES'
+               EXEC CICS RETURN END-EXEC
+           END-IF.
+
+           DISPLAY 'Enter Customer ID to Update: '.
+           ACCEPT WS-CUST-ID.
+           MOVE WS-CUST-ID TO CUST-ID.
+
+           EXEC CICS READ
+               DATASET('CUSTOMER-FILE')
+               INTO(CUSTOMER-RECORD)
+               RIDFLD(WS-CUST-ID)
+               UPDATE
+               RESP(WS-RESP)
+               RESP2(WS-RESP2)
+               END-EXEC.
+
+           IF WS-RESP NOT = DFHRESP(NORMAL)
+               DISPLAY 'Customer Not Found - Cannot Update'
+               MOVE 'NOT FOUND' TO AUD-RESULT
+               PERFORM WRITE-AUDIT-RECORD
+               EXEC CICS RETURN END-EXEC
+           END-IF.
+
+           MOVE CUST-NAME TO OLD-NAME.
+           MOVE CUST-ADDRESS TO OLD-ADDRESS.
+           MOVE CUST-PHONE TO OLD-PHONE.
+
+           DISPLAY 'Current Name: ' CUST-NAME.
+           DISPLAY 'Enter New Name (blank to keep current): '.
+           ACCEPT WS-NEW-NAME.
+           DISPLAY 'Current Address: ' CUST-ADDRESS.
+           DISPLAY 'Enter New Address (blank to keep current): '.
+           ACCEPT WS-NEW-ADDRESS.
+           DISPLAY 'Current Phone: ' CUST-PHONE.
+           DISPLAY 'Enter New Phone (blank to keep current): '.
+           ACCEPT WS-NEW-PHONE.
+
+           IF WS-NEW-NAME NOT = SPACES
+               MOVE WS-NEW-NAME TO CUST-NAME
+           END-IF.
+           IF WS-NEW-ADDRESS NOT = SPACES
+               MOVE WS-NEW-ADDRESS TO CUST-ADDRESS
+           END-IF.
+           IF WS-NEW-PHONE NOT = SPACES
+               MOVE WS-NEW-PHONE TO CUST-PHONE
+           END-IF.
+
+           EXEC CICS REWRITE
+               DATASET('CUSTOMER-FILE')
+               FROM(CUSTOMER-RECORD)
+               RESP(WS-RESP)
+               RESP2(WS-RESP2)
+               END-EXEC.
+
+           IF WS-RESP = DFHRESP(NORMAL)
+               DISPLAY 'Customer Updated Successfully'
+               DISPLAY 'Old Name: ' OLD-NAME ' New Name: ' CUST-NAME
+               DISPLAY 'Old Address: ' OLD-ADDRESS
+                   ' New Address: ' CUST-ADDRESS
+               DISPLAY 'Old Phone: ' OLD-PHONE
+                   ' New Phone: ' CUST-PHONE
+               MOVE 'SUCCESS' TO AUD-RESULT
+           ELSE
+               DISPLAY 'Customer Update Failed - RESP=' WS-RESP
+                   ' RESP2=' WS-RESP2
+               MOVE 'FAILED' TO AUD-RESULT
+           END-IF.
+           PERFORM WRITE-AUDIT-RECORD.
+
+           EXEC CICS RETURN END-EXEC.
+
+       CHECK-SESSION.
+      *    This transaction is always entered cold at a terminal (no
+      *    COMMAREA caller to inherit trust from), so it is gated by
+      *    a SESS queue left behind by a successful LOGIN on this
+      *    same EIBTRMID, same as CUSTOMER-MAINT's CHECK-SESSION.
+           MOVE 'NO' TO WS-NOT-AUTHENTICATED.
+           MOVE 'SESS' TO WS-SESSION-QUEUE(1:4).
+           MOVE EIBTRMID TO WS-SESSION-QUEUE(5:4).
+           EXEC CICS READQ TS
+               QUEUE(WS-SESSION-QUEUE)
+               INTO(WS-SESSION-ENTRY)
+               LENGTH(LENGTH OF WS-SESSION-ENTRY)
+               ITEM(1)
+               RESP(WS-RESP)
+               END-EXEC.
+           IF WS-RESP NOT = DFHRESP(NORMAL)
+               DISPLAY 'Session Not Authenticated - Please LOGIN First'
+               MOVE 'YES' TO WS-NOT-AUTHENTICATED
+           END-IF.
+
+       WRITE-AUDIT-RECORD.
+           MOVE 'CUSTUPD' TO AUD-PROGRAM-ID.
+           MOVE EIBTRMID TO AUD-SOURCE-ID.
+           MOVE WS-CUST-ID TO AUD-ENTITY-ID.
+           MOVE 'UPDATE' TO AUD-ACTION.
+           MOVE FUNCTION CURRENT-DATE TO AUD-TIMESTAMP.
+           EXEC CICS WRITEQ TD
+               QUEUE('AUDT')
+               FROM(WS-AUDIT-ENTRY)
+               LENGTH(LENGTH OF WS-AUDIT-ENTRY)
+               END-EXEC.
