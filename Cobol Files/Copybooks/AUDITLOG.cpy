@@ -0,0 +1,14 @@
+      * Shared audit-trail entry used by every lookup/update/login
+      * transaction. CICS transactions write it straight to the AUDT
+      * transient-data queue; batch programs pass it by reference to
+      * AUDIT-TRAIL, which appends it to the audit file. Callers fill
+      * in AUD-PROGRAM-ID/AUD-SOURCE-ID/AUD-ENTITY-ID/AUD-ACTION/
+      * AUD-RESULT and leave AUD-TIMESTAMP blank - AUDIT-TRAIL stamps
+      * it on the way in, same as ERRLOG.cpy's ERR-TIMESTAMP.
+       01  WS-AUDIT-ENTRY.
+           05  AUD-PROGRAM-ID    PIC X(8).
+           05  AUD-SOURCE-ID     PIC X(20).
+           05  AUD-ENTITY-ID     PIC X(10).
+           05  AUD-ACTION        PIC X(10).
+           05  AUD-RESULT        PIC X(30).
+           05  AUD-TIMESTAMP     PIC X(26).
