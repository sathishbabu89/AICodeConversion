@@ -0,0 +1,32 @@
+      * Shared checkpoint/restart request passed by reference to
+      * CHECKPOINT-SERVICE. Set CKPT-PROGRAM-ID to the calling
+      * program's short id (used to build a private checkpoint
+      * dataset per program) and CKPT-FUNCTION to 'W' to write a
+      * checkpoint (caller fills CKPT-RUN-STATUS/CKPT-RECORDS-READ/
+      * CKPT-RUN-ID) or 'R' to check for a prior incomplete run (the
+      * service returns CKPT-RESTARTING and, if 'YES', the
+      * CKPT-RECORDS-READ to resume from and the CKPT-RUN-ID the
+      * original run was stamped with, so a restarted run can keep
+      * tagging its output with the same run id instead of picking up
+      * a new one).
+      *
+      * CKPT-COUNTER-1 through CKPT-COUNTER-5 are generic slots for
+      * whatever other running totals the calling program needs to
+      * pick back up on restart besides records-read (FILE-PROCESSOR
+      * uses them for records written/rejected and the three age
+      * brackets; CUSTOMER-RECONCILE uses the first three for records
+      * matched/mismatched/missing) - a restart that only restored
+      * CKPT-RECORDS-READ would resume scanning at the right spot but
+      * report every other total as if the run had started fresh.
+       01  WS-CHECKPOINT-ENTRY.
+           05  CKPT-PROGRAM-ID    PIC X(8).
+           05  CKPT-FUNCTION      PIC X(1).
+           05  CKPT-RUN-STATUS    PIC X(8).
+           05  CKPT-RECORDS-READ  PIC 9(7).
+           05  CKPT-COUNTER-1     PIC 9(7).
+           05  CKPT-COUNTER-2     PIC 9(7).
+           05  CKPT-COUNTER-3     PIC 9(7).
+           05  CKPT-COUNTER-4     PIC 9(7).
+           05  CKPT-COUNTER-5     PIC 9(7).
+           05  CKPT-RESTARTING    PIC X(3).
+           05  CKPT-RUN-ID        PIC X(14).
