@@ -0,0 +1,13 @@
+      * Customer master record layout shared by the CICS customer
+      * programs (GET-CUSTOMER, CUSTOMER-UPDATE, CUSTOMER-MAINT) and
+      * the batch reconciliation/reporting programs that read
+      * CUSTOMER-FILE.
+       01  CUSTOMER-RECORD.
+           05  CUST-ID           PIC X(10).
+           05  CUST-NAME         PIC X(50).
+           05  CUST-ADDRESS      PIC X(60).
+           05  CUST-PHONE        PIC X(15).
+           05  CUST-BALANCE      PIC S9(9)V99 COMP-3.
+           05  CUST-REGION       PIC X(10).
+           05  CUST-STATUS       PIC X(10).
+           05  CUST-AGE          PIC 9(3).
