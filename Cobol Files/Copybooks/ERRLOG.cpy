@@ -0,0 +1,8 @@
+      * Shared error-log entry passed by reference to ERROR-LOGGER.
+      * Callers fill in ERR-PROGRAM-ID/ERR-CODE/ERR-MESSAGE and leave
+      * ERR-TIMESTAMP blank - ERROR-LOGGER stamps it on the way in.
+       01  WS-ERROR-ENTRY.
+           05  ERR-PROGRAM-ID    PIC X(8).
+           05  ERR-TIMESTAMP     PIC X(26).
+           05  ERR-CODE          PIC X(4).
+           05  ERR-MESSAGE       PIC X(60).
