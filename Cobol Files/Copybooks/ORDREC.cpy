@@ -0,0 +1,11 @@
+      *> Structured order layout exchanged between MQSEND and
+      *> MQ-RECEIVER. On the wire the fields are pipe-delimited inside
+      *> the MQ message text so a flat PIC X message buffer can carry
+      *> them; ORDER-RECORD is the parsed/unparsed form used once a
+      *> message has been split back out by its fields.
+       01  ORDER-RECORD.
+           05  ORD-ORDER-ID      PIC X(8).
+           05  ORD-CUST-ID       PIC X(10).
+           05  ORD-ITEM-CODE     PIC X(10).
+           05  ORD-QTY           PIC 9(5).
+           05  ORD-AMOUNT        PIC S9(7)V99.
