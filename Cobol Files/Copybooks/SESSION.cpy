@@ -0,0 +1,9 @@
+      *> Shared session-marker record written to a per-terminal TS
+      *> queue (SESS + EIBTRMID) by LOGIN on successful authentication.
+      *> Any CICS transaction that should not be reachable without a
+      *> prior LOGIN reads the same queue before doing real work - a
+      *> missing queue or a failed READQ TS means that terminal has
+      *> not logged in.
+       01  WS-SESSION-ENTRY.
+           05  SESS-USERNAME     PIC X(20).
+           05  SESS-TIMESTAMP    PIC X(26).
