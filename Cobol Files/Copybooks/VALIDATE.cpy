@@ -0,0 +1,18 @@
+      * Shared field-validation request passed by reference to
+      * FIELD-VALIDATOR. Callers set VAL-FIELD-VALUE to the raw input
+      * left-justified in VAL-FIELD-LENGTH significant characters (the
+      * rest is ignored), VAL-REQUIRED to 'Y' if blank/LOW-VALUES
+      * should fail the check, and VAL-CHECK-NUMERIC to 'Y' if the
+      * significant characters must be numeric; when VAL-CHECK-NUMERIC
+      * is 'Y', VAL-MIN-RANGE/VAL-MAX-RANGE bound the value (leave both
+      * zero to skip the range check). FIELD-VALIDATOR returns
+      * VAL-RESULT 'Y'/'N' and a free-text VAL-REASON on failure.
+       01  WS-VALIDATION-ENTRY.
+           05  VAL-FIELD-VALUE     PIC X(30).
+           05  VAL-FIELD-LENGTH    PIC 9(2) VALUE 30.
+           05  VAL-REQUIRED        PIC X(1).
+           05  VAL-CHECK-NUMERIC   PIC X(1).
+           05  VAL-MIN-RANGE       PIC S9(9).
+           05  VAL-MAX-RANGE       PIC S9(9).
+           05  VAL-RESULT          PIC X(1).
+           05  VAL-REASON          PIC X(40).
