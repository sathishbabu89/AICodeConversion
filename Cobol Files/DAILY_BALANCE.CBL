@@ -0,0 +1,368 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DAILY-BALANCE.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT IN-FILE ASSIGN TO WS-IN-DSN
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-IN-STATUS.
+           SELECT OUT-FILE ASSIGN TO WS-OUT-DSN
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-OUT-STATUS.
+           SELECT REJECT-FILE ASSIGN TO 'REJECT.DAT'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-REJECT-STATUS.
+           SELECT BALANCE-REPORT-FILE ASSIGN TO 'BALANCE.RPT'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-BALRPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD IN-FILE.
+       01 IN-RECORD PIC X(52).
+
+       FD OUT-FILE.
+       01 OUT-RECORD PIC X(120).
+
+       FD REJECT-FILE.
+       01 REJECT-RECORD PIC X(86).
+
+       FD BALANCE-REPORT-FILE.
+       01 BALANCE-REPORT-RECORD PIC X(60).
+
+       WORKING-STORAGE SECTION.
+       01 WS-IN-STATUS PIC XX.
+       01 WS-OUT-STATUS PIC XX.
+       01 WS-REJECT-STATUS PIC XX.
+       01 WS-BALRPT-STATUS PIC XX.
+       01 WS-END-OF-FILE PIC X(3) VALUE 'NO'.
+       01 WS-BALANCED PIC X(3) VALUE 'YES'.
+
+       01 WS-BALANCE-COUNTS.
+           05 WS-IN-COUNT   PIC 9(7) VALUE 0.
+           05 WS-OUT-COUNT  PIC 9(7) VALUE 0.
+           05 WS-REJ-COUNT  PIC 9(7) VALUE 0.
+
+       01 WS-CONTROL-LINE.
+           05 WS-CTL-LABEL    PIC X(20).
+           05 WS-CTL-COUNT    PIC Z(6)9.
+           05 FILLER          PIC X(33).
+
+       01 WS-MISMATCH-LINE.
+           05 ML-LABEL        PIC X(10).
+           05 ML-NAME         PIC X(50).
+
+       01 WS-IN-DSN PIC X(40) VALUE 'INPUT.DAT'.
+       01 WS-OUT-DSN PIC X(40) VALUE 'OUTPUT.DAT'.
+
+       01 WS-NAME-TABLE-COUNTS.
+           05 WS-IN-NAME-COUNT  PIC 9(7) VALUE 0.
+           05 WS-OUT-NAME-COUNT PIC 9(7) VALUE 0.
+           05 WS-REJ-NAME-COUNT PIC 9(7) VALUE 0.
+
+       01 WS-NAME-TABLE-IDX    PIC 9(7) VALUE 0.
+       01 WS-NAME-SEARCH-IDX   PIC 9(7) VALUE 0.
+       01 WS-NAME-FOUND        PIC X(3) VALUE 'NO'.
+       01 WS-MISSING-COUNT     PIC 9(7) VALUE 0.
+
+       01 WS-IN-NAMES-TABLE.
+           05 WS-IN-NAME OCCURS 20000 TIMES PIC X(50).
+       01 WS-OUT-NAMES-TABLE.
+           05 WS-OUT-NAME OCCURS 20000 TIMES PIC X(50).
+       01 WS-REJ-NAMES-TABLE.
+           05 WS-REJ-NAME OCCURS 20000 TIMES PIC X(50).
+
+       COPY "ERRLOG.cpy".
+
+       LINKAGE SECTION.
+       01 LS-PARM.
+           05 LS-PARM-LENGTH PIC S9(4) COMP.
+           05 LS-PARM-TEXT PIC X(80).
+
+      * Daily balancing check for the FILE-PROCESSOR job: independently
+      * re-counts INPUT.DAT against OUTPUT.DAT plus REJECT.DAT, matches
+      * every input name against the output and reject files by key
+      * (not just totals), and writes BALANCE.RPT showing whether every
+      * input record was accounted for as either processed or rejected.
+      * Run as its own step rather than trusting FILE-PROCESSOR's own
+      * control totals, so a bug in FILE-PROCESSOR's counters would not
+      * hide itself. Takes the same dataset-name PARM as FILE-PROCESSOR
+      * so a run against a non-default dataset still balances against
+      * the right files.
+       PROCEDURE DIVISION USING LS-PARM.
+       MAIN-LOGIC.
+           PERFORM PARSE-RUN-PARAMETERS.
+           PERFORM COUNT-INPUT-RECORDS.
+           PERFORM COUNT-OUTPUT-RECORDS.
+           PERFORM COUNT-REJECT-RECORDS.
+           PERFORM CHECK-BALANCE.
+           PERFORM WRITE-BALANCE-REPORT.
+           IF WS-BALANCED = 'YES'
+               MOVE 0 TO RETURN-CODE
+           ELSE
+               MOVE 4 TO RETURN-CODE
+           END-IF.
+           GOBACK.
+
+       PARSE-RUN-PARAMETERS.
+           IF LS-PARM-LENGTH > 0
+               UNSTRING LS-PARM-TEXT(1:LS-PARM-LENGTH) DELIMITED BY
+                   SPACE INTO WS-IN-DSN WS-OUT-DSN
+               END-UNSTRING
+           END-IF.
+
+       COUNT-INPUT-RECORDS.
+           OPEN INPUT IN-FILE.
+           IF WS-IN-STATUS NOT = '00'
+               MOVE 'DAILYBAL' TO ERR-PROGRAM-ID
+               MOVE SPACES TO ERR-TIMESTAMP
+               MOVE 'E060' TO ERR-CODE
+               MOVE 'UNABLE TO OPEN INPUT.DAT FOR BALANCING'
+                   TO ERR-MESSAGE
+               CALL 'ERROR-LOGGER' USING WS-ERROR-ENTRY
+               DISPLAY 'FATAL: CANNOT OPEN INPUT.DAT - STATUS '
+                   WS-IN-STATUS
+               STOP RUN
+           END-IF.
+
+           MOVE 'NO' TO WS-END-OF-FILE.
+           PERFORM UNTIL WS-END-OF-FILE = 'YES'
+               READ IN-FILE
+                   AT END MOVE 'YES' TO WS-END-OF-FILE
+                   NOT AT END
+                       ADD 1 TO WS-IN-COUNT
+                       IF WS-IN-COUNT <= 20000
+                           ADD 1 TO WS-IN-NAME-COUNT
+                           MOVE IN-RECORD(1:50)
+                               TO WS-IN-NAME(WS-IN-NAME-COUNT)
+                       ELSE
+                           IF WS-IN-COUNT = 20001
+                               MOVE 'DAILYBAL' TO ERR-PROGRAM-ID
+                               MOVE SPACES TO ERR-TIMESTAMP
+                               MOVE 'E064' TO ERR-CODE
+                               MOVE 'INPUT.DAT EXCEEDS 20000 RECORDS'
+                                   TO ERR-MESSAGE
+                               CALL 'ERROR-LOGGER'
+                                   USING WS-ERROR-ENTRY
+                               DISPLAY 'WARNING: INPUT.DAT EXCEEDS '
+                                   '20000 RECORDS - KEY-LEVEL '
+                                   'COMPARISON TRUNCATED'
+                           END-IF
+                       END-IF
+               END-READ
+           END-PERFORM.
+           CLOSE IN-FILE.
+
+       COUNT-OUTPUT-RECORDS.
+           OPEN INPUT OUT-FILE.
+           IF WS-OUT-STATUS NOT = '00'
+               MOVE 'DAILYBAL' TO ERR-PROGRAM-ID
+               MOVE SPACES TO ERR-TIMESTAMP
+               MOVE 'E061' TO ERR-CODE
+               MOVE 'UNABLE TO OPEN OUTPUT.DAT FOR BALANCING'
+                   TO ERR-MESSAGE
+               CALL 'ERROR-LOGGER' USING WS-ERROR-ENTRY
+               DISPLAY 'FATAL: CANNOT OPEN OUTPUT.DAT - STATUS '
+                   WS-OUT-STATUS
+               STOP RUN
+           END-IF.
+
+           MOVE 'NO' TO WS-END-OF-FILE.
+           PERFORM UNTIL WS-END-OF-FILE = 'YES'
+               READ OUT-FILE
+                   AT END MOVE 'YES' TO WS-END-OF-FILE
+                   NOT AT END
+                       ADD 1 TO WS-OUT-COUNT
+                       IF WS-OUT-COUNT <= 20000
+                           ADD 1 TO WS-OUT-NAME-COUNT
+                           MOVE OUT-RECORD(1:50)
+                               TO WS-OUT-NAME(WS-OUT-NAME-COUNT)
+                       ELSE
+                           IF WS-OUT-COUNT = 20001
+                               MOVE 'DAILYBAL' TO ERR-PROGRAM-ID
+                               MOVE SPACES TO ERR-TIMESTAMP
+                               MOVE 'E065' TO ERR-CODE
+                               MOVE 'OUTPUT.DAT EXCEEDS 20000 RECORDS'
+                                   TO ERR-MESSAGE
+                               CALL 'ERROR-LOGGER'
+                                   USING WS-ERROR-ENTRY
+                               DISPLAY 'WARNING: OUTPUT.DAT EXCEEDS '
+                                   '20000 RECORDS - KEY-LEVEL '
+                                   'COMPARISON TRUNCATED'
+                           END-IF
+                       END-IF
+               END-READ
+           END-PERFORM.
+           CLOSE OUT-FILE.
+
+       COUNT-REJECT-RECORDS.
+           OPEN INPUT REJECT-FILE.
+           IF WS-REJECT-STATUS NOT = '00'
+               MOVE 'DAILYBAL' TO ERR-PROGRAM-ID
+               MOVE SPACES TO ERR-TIMESTAMP
+               MOVE 'E062' TO ERR-CODE
+               MOVE 'UNABLE TO OPEN REJECT.DAT FOR BALANCING'
+                   TO ERR-MESSAGE
+               CALL 'ERROR-LOGGER' USING WS-ERROR-ENTRY
+               DISPLAY 'REJECT.DAT NOT AVAILABLE - ASSUMING ZERO '
+                   'REJECTS - STATUS ' WS-REJECT-STATUS
+           ELSE
+               MOVE 'NO' TO WS-END-OF-FILE
+               PERFORM UNTIL WS-END-OF-FILE = 'YES'
+                   READ REJECT-FILE
+                       AT END MOVE 'YES' TO WS-END-OF-FILE
+                       NOT AT END
+                           ADD 1 TO WS-REJ-COUNT
+                           IF WS-REJ-COUNT <= 20000
+                               ADD 1 TO WS-REJ-NAME-COUNT
+                               MOVE REJECT-RECORD(1:50)
+                                   TO WS-REJ-NAME(WS-REJ-NAME-COUNT)
+                           ELSE
+                               IF WS-REJ-COUNT = 20001
+                                   PERFORM LOG-REJECT-OVERFLOW
+                               END-IF
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE REJECT-FILE
+           END-IF.
+
+       CHECK-BALANCE.
+           IF WS-IN-COUNT = WS-OUT-COUNT + WS-REJ-COUNT
+               MOVE 'YES' TO WS-BALANCED
+           ELSE
+               MOVE 'NO' TO WS-BALANCED
+           END-IF.
+
+      *    Aggregate counts can tie out even when the wrong records
+      *    went missing (one record dropped, a different one
+      *    duplicated). Walk every input name and confirm it actually
+      *    shows up in the output or reject file by key, not just in
+      *    the totals - then walk the output and reject names back
+      *    against the input table, so a record that showed up in
+      *    output/reject with no matching input row (a swapped or
+      *    corrupted key) is caught too, not just the reverse case.
+       COMPARE-KEYS.
+           PERFORM VARYING WS-NAME-TABLE-IDX FROM 1 BY 1
+                   UNTIL WS-NAME-TABLE-IDX > WS-IN-NAME-COUNT
+               MOVE 'NO' TO WS-NAME-FOUND
+               PERFORM VARYING WS-NAME-SEARCH-IDX FROM 1 BY 1
+                       UNTIL WS-NAME-SEARCH-IDX > WS-OUT-NAME-COUNT
+                       OR WS-NAME-FOUND = 'YES'
+                   IF WS-OUT-NAME(WS-NAME-SEARCH-IDX) =
+                           WS-IN-NAME(WS-NAME-TABLE-IDX)
+                       MOVE 'YES' TO WS-NAME-FOUND
+                   END-IF
+               END-PERFORM
+               IF WS-NAME-FOUND = 'NO'
+                   PERFORM VARYING WS-NAME-SEARCH-IDX FROM 1 BY 1
+                           UNTIL WS-NAME-SEARCH-IDX > WS-REJ-NAME-COUNT
+                           OR WS-NAME-FOUND = 'YES'
+                       IF WS-REJ-NAME(WS-NAME-SEARCH-IDX) =
+                               WS-IN-NAME(WS-NAME-TABLE-IDX)
+                           MOVE 'YES' TO WS-NAME-FOUND
+                       END-IF
+                   END-PERFORM
+               END-IF
+               IF WS-NAME-FOUND = 'NO'
+                   ADD 1 TO WS-MISSING-COUNT
+                   MOVE 'NO' TO WS-BALANCED
+                   MOVE 'IN ONLY: ' TO ML-LABEL
+                   MOVE WS-IN-NAME(WS-NAME-TABLE-IDX) TO ML-NAME
+                   PERFORM WRITE-MISMATCH-LINE
+               END-IF
+           END-PERFORM.
+
+           PERFORM VARYING WS-NAME-TABLE-IDX FROM 1 BY 1
+                   UNTIL WS-NAME-TABLE-IDX > WS-OUT-NAME-COUNT
+               MOVE 'NO' TO WS-NAME-FOUND
+               PERFORM VARYING WS-NAME-SEARCH-IDX FROM 1 BY 1
+                       UNTIL WS-NAME-SEARCH-IDX > WS-IN-NAME-COUNT
+                       OR WS-NAME-FOUND = 'YES'
+                   IF WS-IN-NAME(WS-NAME-SEARCH-IDX) =
+                           WS-OUT-NAME(WS-NAME-TABLE-IDX)
+                       MOVE 'YES' TO WS-NAME-FOUND
+                   END-IF
+               END-PERFORM
+               IF WS-NAME-FOUND = 'NO'
+                   ADD 1 TO WS-MISSING-COUNT
+                   MOVE 'NO' TO WS-BALANCED
+                   MOVE 'OUT ONLY: ' TO ML-LABEL
+                   MOVE WS-OUT-NAME(WS-NAME-TABLE-IDX) TO ML-NAME
+                   PERFORM WRITE-MISMATCH-LINE
+               END-IF
+           END-PERFORM.
+
+           PERFORM VARYING WS-NAME-TABLE-IDX FROM 1 BY 1
+                   UNTIL WS-NAME-TABLE-IDX > WS-REJ-NAME-COUNT
+               MOVE 'NO' TO WS-NAME-FOUND
+               PERFORM VARYING WS-NAME-SEARCH-IDX FROM 1 BY 1
+                       UNTIL WS-NAME-SEARCH-IDX > WS-IN-NAME-COUNT
+                       OR WS-NAME-FOUND = 'YES'
+                   IF WS-IN-NAME(WS-NAME-SEARCH-IDX) =
+                           WS-REJ-NAME(WS-NAME-TABLE-IDX)
+                       MOVE 'YES' TO WS-NAME-FOUND
+                   END-IF
+               END-PERFORM
+               IF WS-NAME-FOUND = 'NO'
+                   ADD 1 TO WS-MISSING-COUNT
+                   MOVE 'NO' TO WS-BALANCED
+                   MOVE 'REJ ONLY: ' TO ML-LABEL
+                   MOVE WS-REJ-NAME(WS-NAME-TABLE-IDX) TO ML-NAME
+                   PERFORM WRITE-MISMATCH-LINE
+               END-IF
+           END-PERFORM.
+
+       WRITE-MISMATCH-LINE.
+           MOVE WS-MISMATCH-LINE TO BALANCE-REPORT-RECORD.
+           WRITE BALANCE-REPORT-RECORD.
+
+       LOG-REJECT-OVERFLOW.
+           MOVE 'DAILYBAL' TO ERR-PROGRAM-ID.
+           MOVE SPACES TO ERR-TIMESTAMP.
+           MOVE 'E066' TO ERR-CODE.
+           MOVE 'REJECT.DAT EXCEEDS 20000 RECORDS' TO ERR-MESSAGE.
+           CALL 'ERROR-LOGGER' USING WS-ERROR-ENTRY.
+           DISPLAY 'WARNING: REJECT.DAT EXCEEDS 20000 RECORDS - '
+               'KEY-LEVEL COMPARISON TRUNCATED'.
+
+       WRITE-BALANCE-REPORT.
+           OPEN OUTPUT BALANCE-REPORT-FILE.
+
+           MOVE 'INPUT RECORDS:' TO WS-CTL-LABEL.
+           MOVE WS-IN-COUNT TO WS-CTL-COUNT.
+           MOVE WS-CONTROL-LINE TO BALANCE-REPORT-RECORD.
+           WRITE BALANCE-REPORT-RECORD.
+
+           MOVE 'OUTPUT RECORDS:' TO WS-CTL-LABEL.
+           MOVE WS-OUT-COUNT TO WS-CTL-COUNT.
+           MOVE WS-CONTROL-LINE TO BALANCE-REPORT-RECORD.
+           WRITE BALANCE-REPORT-RECORD.
+
+           MOVE 'REJECTED RECORDS:' TO WS-CTL-LABEL.
+           MOVE WS-REJ-COUNT TO WS-CTL-COUNT.
+           MOVE WS-CONTROL-LINE TO BALANCE-REPORT-RECORD.
+           WRITE BALANCE-REPORT-RECORD.
+
+           PERFORM COMPARE-KEYS.
+
+           MOVE 'MISSING BY KEY:' TO WS-CTL-LABEL.
+           MOVE WS-MISSING-COUNT TO WS-CTL-COUNT.
+           MOVE WS-CONTROL-LINE TO BALANCE-REPORT-RECORD.
+           WRITE BALANCE-REPORT-RECORD.
+
+           IF WS-BALANCED = 'YES'
+               MOVE 'IN BALANCE' TO BALANCE-REPORT-RECORD
+           ELSE
+               MOVE 'OUT OF BALANCE' TO BALANCE-REPORT-RECORD
+               MOVE 'DAILYBAL' TO ERR-PROGRAM-ID
+               MOVE SPACES TO ERR-TIMESTAMP
+               MOVE 'E063' TO ERR-CODE
+               MOVE 'INPUT DOES NOT RECONCILE TO OUTPUT/REJECT'
+                   TO ERR-MESSAGE
+               CALL 'ERROR-LOGGER' USING WS-ERROR-ENTRY
+           END-IF.
+           WRITE BALANCE-REPORT-RECORD.
+
+           CLOSE BALANCE-REPORT-FILE.
+       END PROGRAM DAILY-BALANCE.
