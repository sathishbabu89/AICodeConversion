@@ -1,23 +1,118 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. CUSTOMER-LOOKUP.
-       ENVIRONMENT DIVISION.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       EXEC SQL INCLUDE SQLCA END-EXEC.
-
-       01 WS-CUST-ID          PIC X(10).
-       01 WS-CUST-NAME        PIC X(50).
-
-       PROCEDURE DIVISION.
-       MAIN-LOGIC.
-           DISPLAY 'Enter Customer ID: '.
-           ACCEPT WS-CUST-ID.
-
-           EXEC SQL
-               SELECT NAME INTO :WS-CUST-NAME
-               FROM CUSTOMER_TABLE
-               WHERE ID = :WS-CUST-ID
-           END-EXEC.
-
-           DISPLAY 'Customer Name: ' WS-CUST-NAME.
-           STOP RUN.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CUSTOMER-LOOKUP.
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+       01 WS-CUST-ID          PIC X(10).
+       01 WS-CUST-NAME        PIC X(50).
+       01 WS-CUST-ADDRESS     PIC X(60).
+       01 WS-CUST-PHONE       PIC X(15).
+       01 WS-CUST-BALANCE     PIC S9(9)V99 COMP-3.
+       01 WS-CUST-REGION      PIC X(10).
+       01 WS-CUST-STATUS      PIC X(10).
+
+       01 WS-MODE             PIC X(1).
+       01 WS-SEARCH-REGION    PIC X(10).
+       01 WS-SEARCH-STATUS    PIC X(10).
+       01 WS-CURSOR-DONE      PIC X(3) VALUE 'NO'.
+       01 WS-ROWS-FOUND       PIC 9(5) VALUE 0.
+
+      * Single customer profile pull by exact ID, or a cursor-driven
+      * list by region/status when the operator asks to browse a
+      * segment of CUSTOMER_TABLE instead of one known ID.
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           DISPLAY 'Enter Mode - S=Single Lookup, L=List by Region: '.
+           ACCEPT WS-MODE.
+
+           IF WS-MODE = 'L' OR WS-MODE = 'l'
+               PERFORM LIST-BY-REGION-STATUS
+           ELSE
+               PERFORM SINGLE-CUSTOMER-LOOKUP
+           END-IF.
+
+           STOP RUN.
+
+       SINGLE-CUSTOMER-LOOKUP.
+           DISPLAY 'Enter Customer ID: '.
+           ACCEPT WS-CUST-ID.
+
+           EXEC SQL
+               SELECT NAME, ADDRESS, PHONE, BALANCE, REGION, STATUS
+                 INTO :WS-CUST-NAME, :WS-CUST-ADDRESS,
+                      :WS-CUST-PHONE, :WS-CUST-BALANCE,
+                      :WS-CUST-REGION, :WS-CUST-STATUS
+               FROM CUSTOMER_TABLE
+               WHERE ID = :WS-CUST-ID
+           END-EXEC.
+
+           EVALUATE SQLCODE
+               WHEN 0
+                   DISPLAY 'Customer Name:    ' WS-CUST-NAME
+                   DISPLAY 'Customer Address: ' WS-CUST-ADDRESS
+                   DISPLAY 'Customer Phone:   ' WS-CUST-PHONE
+                   DISPLAY 'Customer Balance: ' WS-CUST-BALANCE
+                   DISPLAY 'Customer Region:  ' WS-CUST-REGION
+                   DISPLAY 'Customer Status:  ' WS-CUST-STATUS
+               WHEN 100
+                   DISPLAY 'Customer Not Found: ' WS-CUST-ID
+               WHEN OTHER
+                   DISPLAY 'SQL ERROR ON CUSTOMER LOOKUP - SQLCODE='
+                       SQLCODE
+           END-EVALUATE.
+
+       LIST-BY-REGION-STATUS.
+           DISPLAY 'Enter Region (blank for all): '.
+           ACCEPT WS-SEARCH-REGION.
+           DISPLAY 'Enter Status (blank for all): '.
+           ACCEPT WS-SEARCH-STATUS.
+           MOVE 'NO' TO WS-CURSOR-DONE.
+           MOVE 0 TO WS-ROWS-FOUND.
+
+           EXEC SQL
+               DECLARE CUST-CURSOR CURSOR FOR
+               SELECT ID, NAME, ADDRESS, PHONE, BALANCE, REGION, STATUS
+               FROM CUSTOMER_TABLE
+               WHERE (:WS-SEARCH-REGION = '          '
+                      OR REGION = :WS-SEARCH-REGION)
+                 AND (:WS-SEARCH-STATUS = '          '
+                      OR STATUS = :WS-SEARCH-STATUS)
+               ORDER BY ID
+           END-EXEC.
+
+           EXEC SQL
+               OPEN CUST-CURSOR
+           END-EXEC.
+
+           IF SQLCODE NOT = 0
+               DISPLAY 'SQL ERROR OPENING CURSOR - SQLCODE=' SQLCODE
+               MOVE 'YES' TO WS-CURSOR-DONE
+           END-IF.
+
+           PERFORM UNTIL WS-CURSOR-DONE = 'YES'
+               EXEC SQL
+                   FETCH CUST-CURSOR
+                   INTO :WS-CUST-ID, :WS-CUST-NAME, :WS-CUST-ADDRESS,
+                        :WS-CUST-PHONE, :WS-CUST-BALANCE,
+                        :WS-CUST-REGION, :WS-CUST-STATUS
+               END-EXEC
+               EVALUATE SQLCODE
+                   WHEN 0
+                       ADD 1 TO WS-ROWS-FOUND
+                       DISPLAY WS-CUST-ID ' ' WS-CUST-NAME ' '
+                           WS-CUST-REGION ' ' WS-CUST-STATUS
+                   WHEN 100
+                       MOVE 'YES' TO WS-CURSOR-DONE
+                   WHEN OTHER
+                       DISPLAY 'SQL ERROR ON FETCH - SQLCODE=' SQLCODE
+                       MOVE 'YES' TO WS-CURSOR-DONE
+               END-EVALUATE
+           END-PERFORM.
+
+           EXEC SQL
+               CLOSE CUST-CURSOR
+           END-EXEC.
+
+           DISPLAY 'ROWS RETURNED: ' WS-ROWS-FOUND.
