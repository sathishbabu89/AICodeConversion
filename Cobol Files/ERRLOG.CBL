@@ -0,0 +1,52 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ERROR-LOGGER.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ERROR-LOG-FILE ASSIGN TO 'ERRORLOG.DAT'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-ERRLOG-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD ERROR-LOG-FILE.
+      *    8 (program id) + 1 + 26 (timestamp) + 1 + 4 (code) + 1 +
+      *    60 (message), each separated by a single space, is 101
+      *    characters - one wider than a plain PIC X(100) record.
+       01 ERROR-LOG-RECORD PIC X(101).
+
+       WORKING-STORAGE SECTION.
+       01 WS-ERRLOG-STATUS PIC XX.
+
+       LINKAGE SECTION.
+       COPY "ERRLOG.cpy".
+
+      * Common error-logging routine CALLed by any program that needs
+      * to record a failure - appends one line to ERRORLOG.DAT with
+      * the calling program's ID, a timestamp, an error code and a
+      * free-text message. Kept as a single shared subprogram instead
+      * of duplicating the open/write/close logic in every caller.
+       PROCEDURE DIVISION USING WS-ERROR-ENTRY.
+       MAIN-LOGIC.
+           IF ERR-TIMESTAMP = SPACES
+               MOVE FUNCTION CURRENT-DATE TO ERR-TIMESTAMP
+           END-IF.
+
+           OPEN EXTEND ERROR-LOG-FILE.
+           IF WS-ERRLOG-STATUS NOT = '00'
+               OPEN OUTPUT ERROR-LOG-FILE
+           END-IF.
+
+           MOVE SPACES TO ERROR-LOG-RECORD.
+           STRING ERR-PROGRAM-ID DELIMITED BY SIZE
+               ' ' DELIMITED BY SIZE
+               ERR-TIMESTAMP DELIMITED BY SIZE
+               ' ' DELIMITED BY SIZE
+               ERR-CODE DELIMITED BY SIZE
+               ' ' DELIMITED BY SIZE
+               ERR-MESSAGE DELIMITED BY SIZE
+               INTO ERROR-LOG-RECORD.
+           WRITE ERROR-LOG-RECORD.
+
+           CLOSE ERROR-LOG-FILE.
+           GOBACK.
