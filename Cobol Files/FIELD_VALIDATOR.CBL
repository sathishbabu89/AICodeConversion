@@ -0,0 +1,49 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FIELD-VALIDATOR.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-FIELD-NUMERIC PIC S9(9) VALUE 0.
+
+       LINKAGE SECTION.
+       COPY "VALIDATE.cpy".
+
+      * Common numeric/required-field validation CALLed by any program
+      * that needs to check one input field - generalizes the ad hoc
+      * required-field check MAIN/VALIDATION used to do inline and the
+      * numeric/range check FILE-PROCESSOR used to do inline. Kept as a
+      * single shared subprogram instead of duplicating the checks in
+      * every caller.
+       PROCEDURE DIVISION USING WS-VALIDATION-ENTRY.
+       MAIN-LOGIC.
+           MOVE 'Y' TO VAL-RESULT.
+           MOVE SPACES TO VAL-REASON.
+
+           IF VAL-REQUIRED = 'Y'
+               AND (VAL-FIELD-VALUE = SPACES OR
+                    VAL-FIELD-VALUE = LOW-VALUES)
+               MOVE 'N' TO VAL-RESULT
+               MOVE 'REQUIRED FIELD IS BLANK' TO VAL-REASON
+           END-IF.
+
+           IF VAL-RESULT = 'Y' AND VAL-CHECK-NUMERIC = 'Y'
+               PERFORM CHECK-NUMERIC-FIELD
+           END-IF.
+
+           GOBACK.
+
+       CHECK-NUMERIC-FIELD.
+           IF VAL-FIELD-VALUE(1:VAL-FIELD-LENGTH) NOT NUMERIC
+               MOVE 'N' TO VAL-RESULT
+               MOVE 'FIELD IS NOT NUMERIC' TO VAL-REASON
+           ELSE
+               MOVE VAL-FIELD-VALUE(1:VAL-FIELD-LENGTH)
+                   TO WS-FIELD-NUMERIC
+               IF (VAL-MIN-RANGE NOT = 0 OR VAL-MAX-RANGE NOT = 0)
+                   AND (WS-FIELD-NUMERIC < VAL-MIN-RANGE OR
+                        WS-FIELD-NUMERIC > VAL-MAX-RANGE)
+                   MOVE 'N' TO VAL-RESULT
+                   MOVE 'FIELD IS OUT OF RANGE' TO VAL-REASON
+               END-IF
+           END-IF.
+       END PROGRAM FIELD-VALIDATOR.
