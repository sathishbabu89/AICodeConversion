@@ -1,17 +1,269 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. MQ-RECEIVER.
-       ENVIRONMENT DIVISION.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 WS-MQ-MSG      PIC X(100).
-
-       PROCEDURE DIVISION.
-       MAIN-LOGIC.
-           EXEC CICS GET
-               QUEUE('ORDER-QUEUE')
-               INTO(WS-MQ-MSG)
-               LENGTH(100)
-           END-EXEC.
-
-           DISPLAY 'Received MQ Message: ' WS-MQ-MSG.
-           STOP RUN.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MQ-RECEIVER.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DEAD-LETTER-FILE ASSIGN TO 'DEADLTR.DAT'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-DLQ-STATUS.
+           SELECT CONTROL-FILE ASSIGN TO 'MQCTL.DAT'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-CONTROL-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD DEAD-LETTER-FILE.
+       01 DEAD-LETTER-RECORD.
+           05 DLQ-RAW-MESSAGE    PIC X(100).
+           05 DLQ-REASON-TEXT    PIC X(40).
+
+       FD CONTROL-FILE.
+       01 CONTROL-RECORD PIC X(60).
+
+       WORKING-STORAGE SECTION.
+       01 WS-MQ-MSG      PIC X(100).
+       01 WS-RESP        PIC S9(8) COMP.
+       01 WS-RESP2       PIC S9(8) COMP.
+       01 WS-DLQ-STATUS  PIC XX.
+       01 WS-CONTROL-STATUS PIC XX.
+
+       01 WS-CONTROL-LINE.
+           05 WS-CTL-LABEL    PIC X(20).
+           05 WS-CTL-COUNT    PIC Z(6)9.
+           05 FILLER          PIC X(33).
+
+       01 WS-CONTROL-TEXT-LINE.
+           05 WS-CTL-TEXT-LABEL  PIC X(20).
+           05 WS-CTL-TEXT-VALUE  PIC X(26).
+           05 FILLER             PIC X(14).
+
+       01 WS-START-TIME PIC X(26).
+       01 WS-END-TIME   PIC X(26).
+
+       01 WS-QUEUE-EMPTY PIC X(3) VALUE 'NO'.
+       01 WS-RETRY-COUNT PIC 9(2) VALUE 0.
+       01 WS-RETRY-MAX   PIC 9(2) VALUE 3.
+       01 WS-RETRY-WAIT  PIC 9(2) VALUE 2.
+       01 WS-GET-OK      PIC X(3) VALUE 'NO'.
+       01 WS-MSG-VALID   PIC X(3) VALUE 'YES'.
+       01 WS-BALANCE-RESULT  PIC X(3) VALUE 'OK'.
+       01 WS-DLQ-REASON  PIC X(40) VALUE SPACES.
+       01 WS-MQ-ERROR    PIC X(3) VALUE 'NO'.
+       01 WS-RESP-DISPLAY PIC -(8)9.
+
+      *    ORD-AMOUNT carries an implied decimal point (PIC
+      *    S9(7)V99), but UNSTRING realigns that decimal point to
+      *    the end of the field when it moves text straight into a
+      *    V-bearing numeric item, turning 249.95 into 24995.00.
+      *    UNSTRING-ing into this unsigned, decimal-less intermediate
+      *    first and then dividing by 100 keeps the two decimal
+      *    places where they belong.
+       01 WS-AMOUNT-INT PIC 9(9).
+
+       01 WS-COUNTERS.
+           05 WS-MESSAGES-RECEIVED   PIC 9(7) VALUE 0.
+           05 WS-ORDERS-POSTED       PIC 9(7) VALUE 0.
+           05 WS-ORDERS-DEAD-LETTER  PIC 9(7) VALUE 0.
+
+       COPY "ORDREC.cpy".
+       COPY "ERRLOG.cpy".
+
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+      * Drains ORDER-QUEUE completely each run instead of taking a
+      * single GET, parsing each message into ORDER-RECORD and
+      * posting its amount against the customer's balance in
+      * CUSTOMER_TABLE. Anything that doesn't parse, or that can't be
+      * applied to a balance, is routed to the dead-letter file
+      * rather than lost silently.
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           MOVE FUNCTION CURRENT-DATE TO WS-START-TIME.
+           OPEN OUTPUT DEAD-LETTER-FILE.
+           IF WS-DLQ-STATUS NOT = '00'
+               DISPLAY 'ERROR: UNABLE TO OPEN DEAD-LETTER-FILE'
+                   ' STATUS=' WS-DLQ-STATUS
+               MOVE 'MQRECV' TO ERR-PROGRAM-ID
+               MOVE SPACES TO ERR-TIMESTAMP
+               MOVE 'E020' TO ERR-CODE
+               STRING 'UNABLE TO OPEN DEAD-LETTER-FILE STATUS='
+                   WS-DLQ-STATUS DELIMITED BY SIZE
+                   INTO ERR-MESSAGE
+               CALL 'ERROR-LOGGER' USING WS-ERROR-ENTRY
+               STOP RUN
+           END-IF.
+
+           PERFORM UNTIL WS-QUEUE-EMPTY = 'YES'
+               PERFORM RECEIVE-WITH-RETRY
+               IF WS-GET-OK = 'YES'
+                   ADD 1 TO WS-MESSAGES-RECEIVED
+                   PERFORM PARSE-ORDER-MESSAGE
+                   IF WS-MSG-VALID = 'YES'
+                       PERFORM APPLY-ORDER-TO-BALANCE
+                       IF WS-BALANCE-RESULT = 'OK'
+                           ADD 1 TO WS-ORDERS-POSTED
+                           DISPLAY 'ORDER POSTED: ' ORD-ORDER-ID
+                               ' CUST=' ORD-CUST-ID
+                               ' ITEM=' ORD-ITEM-CODE
+                               ' QTY=' ORD-QTY
+                               ' AMT=' ORD-AMOUNT
+                       ELSE
+                           ADD 1 TO WS-ORDERS-DEAD-LETTER
+                           PERFORM WRITE-DEAD-LETTER-RECORD
+                       END-IF
+                   ELSE
+                       MOVE 'Unparseable order message' TO WS-DLQ-REASON
+                       ADD 1 TO WS-ORDERS-DEAD-LETTER
+                       PERFORM WRITE-DEAD-LETTER-RECORD
+                   END-IF
+               ELSE
+                   MOVE 'YES' TO WS-QUEUE-EMPTY
+               END-IF
+           END-PERFORM.
+
+           CLOSE DEAD-LETTER-FILE.
+
+           DISPLAY 'MESSAGES RECEIVED: ' WS-MESSAGES-RECEIVED.
+           DISPLAY 'ORDERS POSTED:     ' WS-ORDERS-POSTED.
+           DISPLAY 'DEAD-LETTERED:     ' WS-ORDERS-DEAD-LETTER.
+
+           PERFORM WRITE-CONTROL-RECORD.
+           IF WS-MQ-ERROR = 'YES'
+               MOVE 8 TO RETURN-CODE
+           ELSE
+               IF WS-ORDERS-DEAD-LETTER > 0
+                   MOVE 4 TO RETURN-CODE
+               ELSE
+                   MOVE 0 TO RETURN-CODE
+               END-IF
+           END-IF.
+           GOBACK.
+
+       WRITE-CONTROL-RECORD.
+           MOVE FUNCTION CURRENT-DATE TO WS-END-TIME.
+           OPEN OUTPUT CONTROL-FILE.
+
+           MOVE 'START TIME:' TO WS-CTL-TEXT-LABEL.
+           MOVE WS-START-TIME TO WS-CTL-TEXT-VALUE.
+           MOVE WS-CONTROL-TEXT-LINE TO CONTROL-RECORD.
+           WRITE CONTROL-RECORD.
+
+           MOVE 'END TIME:' TO WS-CTL-TEXT-LABEL.
+           MOVE WS-END-TIME TO WS-CTL-TEXT-VALUE.
+           MOVE WS-CONTROL-TEXT-LINE TO CONTROL-RECORD.
+           WRITE CONTROL-RECORD.
+
+           MOVE 'MESSAGES RECEIVED:' TO WS-CTL-LABEL.
+           MOVE WS-MESSAGES-RECEIVED TO WS-CTL-COUNT.
+           MOVE WS-CONTROL-LINE TO CONTROL-RECORD.
+           WRITE CONTROL-RECORD.
+
+           MOVE 'ORDERS POSTED:' TO WS-CTL-LABEL.
+           MOVE WS-ORDERS-POSTED TO WS-CTL-COUNT.
+           MOVE WS-CONTROL-LINE TO CONTROL-RECORD.
+           WRITE CONTROL-RECORD.
+
+           MOVE 'DEAD-LETTERED:' TO WS-CTL-LABEL.
+           MOVE WS-ORDERS-DEAD-LETTER TO WS-CTL-COUNT.
+           MOVE WS-CONTROL-LINE TO CONTROL-RECORD.
+           WRITE CONTROL-RECORD.
+
+           CLOSE CONTROL-FILE.
+
+       RECEIVE-WITH-RETRY.
+           MOVE 0 TO WS-RETRY-COUNT.
+           MOVE 'NO' TO WS-GET-OK.
+           PERFORM UNTIL WS-GET-OK = 'YES'
+                   OR WS-RETRY-COUNT >= WS-RETRY-MAX
+               EXEC CICS GET
+                   QUEUE('ORDER-QUEUE')
+                   INTO(WS-MQ-MSG)
+                   LENGTH(100)
+                   RESP(WS-RESP)
+                   RESP2(WS-RESP2)
+                   END-EXEC
+               EVALUATE WS-RESP
+                   WHEN DFHRESP(NORMAL)
+                       MOVE 'YES' TO WS-GET-OK
+                   WHEN DFHRESP(QZERO)
+                       MOVE WS-RETRY-MAX TO WS-RETRY-COUNT
+                   WHEN OTHER
+                       ADD 1 TO WS-RETRY-COUNT
+                       IF WS-RETRY-COUNT < WS-RETRY-MAX
+                           EXEC CICS DELAY
+                               FOR SECONDS(WS-RETRY-WAIT)
+                               END-EXEC
+                       ELSE
+      *                    Retries exhausted on something other than a
+      *                    clean empty queue - a real MQ error, not a
+      *                    normal end-of-drain. Flag it so the run
+      *                    doesn't look like it finished cleanly.
+                           MOVE 'YES' TO WS-MQ-ERROR
+                           MOVE 'MQRECV' TO ERR-PROGRAM-ID
+                           MOVE SPACES TO ERR-TIMESTAMP
+                           MOVE 'E021' TO ERR-CODE
+                           MOVE WS-RESP TO WS-RESP-DISPLAY
+                           STRING 'MQ GET RETRIES EXHAUSTED RESP='
+                               WS-RESP-DISPLAY DELIMITED BY SIZE
+                               INTO ERR-MESSAGE
+                           CALL 'ERROR-LOGGER' USING WS-ERROR-ENTRY
+                       END-IF
+               END-EVALUATE
+           END-PERFORM.
+
+       PARSE-ORDER-MESSAGE.
+           MOVE 'YES' TO WS-MSG-VALID.
+           INITIALIZE ORDER-RECORD.
+           MOVE 0 TO WS-AMOUNT-INT.
+           UNSTRING WS-MQ-MSG DELIMITED BY '|'
+               INTO ORD-ORDER-ID ORD-CUST-ID ORD-ITEM-CODE
+                    ORD-QTY WS-AMOUNT-INT
+           END-UNSTRING.
+
+           IF ORD-ORDER-ID = SPACES OR ORD-CUST-ID = SPACES
+               OR ORD-ITEM-CODE = SPACES
+               MOVE 'NO' TO WS-MSG-VALID
+           END-IF.
+           IF ORD-QTY NOT NUMERIC
+               MOVE 'NO' TO WS-MSG-VALID
+           END-IF.
+           IF WS-AMOUNT-INT NOT NUMERIC
+               MOVE 'NO' TO WS-MSG-VALID
+           ELSE
+               COMPUTE ORD-AMOUNT = WS-AMOUNT-INT / 100
+           END-IF.
+
+      * Posts the parsed order's amount against the customer's
+      * balance in CUSTOMER_TABLE, closing the loop from MQ order to
+      * cash applied against the account. Orders for an unknown
+      * customer, or that hit a SQL error, are routed to the
+      * dead-letter file rather than silently dropped.
+       APPLY-ORDER-TO-BALANCE.
+           MOVE 'OK' TO WS-BALANCE-RESULT.
+           EXEC SQL
+               UPDATE CUSTOMER_TABLE
+               SET BALANCE = BALANCE - :ORD-AMOUNT
+               WHERE ID = :ORD-CUST-ID
+           END-EXEC.
+
+           EVALUATE SQLCODE
+               WHEN 0
+                   CONTINUE
+               WHEN 100
+                   MOVE 'NO' TO WS-BALANCE-RESULT
+                   MOVE 'Customer not found in CUSTOMER_TABLE'
+                       TO WS-DLQ-REASON
+               WHEN OTHER
+                   MOVE 'NO' TO WS-BALANCE-RESULT
+                   MOVE 'SQL error applying order to balance'
+                       TO WS-DLQ-REASON
+           END-EVALUATE.
+
+       WRITE-DEAD-LETTER-RECORD.
+           MOVE WS-MQ-MSG TO DLQ-RAW-MESSAGE.
+           MOVE WS-DLQ-REASON TO DLQ-REASON-TEXT.
+           WRITE DEAD-LETTER-RECORD.
+           IF WS-DLQ-STATUS NOT = '00'
+               DISPLAY 'ERROR: WRITE FAILURE ON DEAD-LETTER-FILE'
+                   ' STATUS=' WS-DLQ-STATUS
+           END-IF.
