@@ -0,0 +1,10 @@
+      * Shared commarea passed by reference down the MAIN -> VALIDATION
+      * -> UTILITY call chain. WS-VALUE carries the data being worked
+      * on; WS-RETURN-CODE is set by whichever program last handled it
+      * so the caller can tell success from failure without relying on
+      * WS-VALUE's contents; WS-STATUS-MSG carries a human-readable
+      * reason for DISPLAY/logging.
+       01  WS-COMMON-AREA.
+           05  WS-VALUE          PIC X(30).
+           05  WS-RETURN-CODE    PIC X(2).
+           05  WS-STATUS-MSG     PIC X(40).
