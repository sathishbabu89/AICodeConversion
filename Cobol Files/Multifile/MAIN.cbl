@@ -1,12 +1,37 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. MAIN.
-       
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       COPY "COMMON.cpy".
-
-       PROCEDURE DIVISION.
-           DISPLAY "Executing MAIN Program".
-           CALL 'UTILITY' USING WS-VALUE.
-           STOP RUN.
-       END PROGRAM MAIN.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MAIN.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       COPY "COMMON.cpy".
+
+       PROCEDURE DIVISION.
+           DISPLAY "Executing MAIN Program".
+           MOVE "INPUT FROM MAIN" TO WS-VALUE.
+
+           CALL 'VALIDATION' USING WS-COMMON-AREA
+               ON EXCEPTION
+                   DISPLAY "VALIDATION PROGRAM NOT FOUND"
+                   MOVE "99" TO WS-RETURN-CODE
+               NOT ON EXCEPTION
+                   DISPLAY WS-STATUS-MSG
+           END-CALL.
+
+           IF WS-RETURN-CODE = '00'
+               CALL 'UTILITY' USING WS-COMMON-AREA
+                   ON EXCEPTION
+                       DISPLAY "UTILITY PROGRAM NOT FOUND"
+                       MOVE "99" TO WS-RETURN-CODE
+                   NOT ON EXCEPTION
+                       DISPLAY WS-STATUS-MSG
+                       IF WS-RETURN-CODE NOT = '00'
+                           DISPLAY "UTILITY RETURNED ERROR CODE: "
+                               WS-RETURN-CODE
+                       END-IF
+               END-CALL
+           ELSE
+               DISPLAY "SKIPPING UTILITY - VALIDATION FAILED"
+           END-IF.
+
+           STOP RUN.
+       END PROGRAM MAIN.
