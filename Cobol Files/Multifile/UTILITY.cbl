@@ -1,12 +1,14 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. UTILITY.
-       
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       COPY "COMMON.cpy".
-       
-       PROCEDURE DIVISION.
-           DISPLAY "Executing UTILITY Program".
-           MOVE "UTILITY DONE" TO WS-VALUE.
-           STOP RUN.
-       END PROGRAM UTILITY.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. UTILITY.
+
+       DATA DIVISION.
+       LINKAGE SECTION.
+       COPY "COMMON.cpy".
+
+       PROCEDURE DIVISION USING WS-COMMON-AREA.
+           DISPLAY "Executing UTILITY Program".
+           MOVE "UTILITY DONE" TO WS-VALUE.
+           MOVE '00' TO WS-RETURN-CODE.
+           MOVE 'UTILITY COMPLETED SUCCESSFULLY' TO WS-STATUS-MSG.
+           GOBACK.
+       END PROGRAM UTILITY.
