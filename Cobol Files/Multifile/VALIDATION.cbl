@@ -0,0 +1,34 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. VALIDATION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       COPY "VALIDATE.cpy".
+
+       LINKAGE SECTION.
+       COPY "COMMON.cpy".
+
+      * Inserted between MAIN and UTILITY in the call chain: rejects
+      * a blank or missing WS-VALUE before UTILITY ever sees it, and
+      * sets WS-RETURN-CODE/WS-STATUS-MSG so MAIN can decide whether
+      * to proceed. The required-field check itself is delegated to
+      * the shared FIELD-VALIDATOR subprogram rather than duplicated
+      * here.
+       PROCEDURE DIVISION USING WS-COMMON-AREA.
+           MOVE SPACES TO VAL-FIELD-VALUE.
+           MOVE WS-VALUE TO VAL-FIELD-VALUE.
+           MOVE 30 TO VAL-FIELD-LENGTH.
+           MOVE 'Y' TO VAL-REQUIRED.
+           MOVE 'N' TO VAL-CHECK-NUMERIC.
+           CALL 'FIELD-VALIDATOR' USING WS-VALIDATION-ENTRY.
+
+           IF VAL-RESULT NOT = 'Y'
+               MOVE '04' TO WS-RETURN-CODE
+               MOVE 'VALIDATION FAILED - WS-VALUE IS BLANK'
+                   TO WS-STATUS-MSG
+           ELSE
+               MOVE '00' TO WS-RETURN-CODE
+               MOVE 'VALIDATION PASSED' TO WS-STATUS-MSG
+           END-IF.
+           GOBACK.
+       END PROGRAM VALIDATION.
