@@ -0,0 +1,63 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. NIGHTLY-BATCH-DRIVER.
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-STEP-PARM.
+           05 WS-STEP-PARM-LENGTH PIC S9(4) COMP VALUE 0.
+           05 WS-STEP-PARM-TEXT   PIC X(80) VALUE SPACES.
+
+       01 WS-ABORT PIC X(3) VALUE 'NO'.
+
+      * Chains the nightly file/order/reconciliation steps in
+      * sequence, the way FILE-PROCESSOR, MQ-RECEIVER and
+      * CUSTOMER-RECONCILE would run as successive job steps - each
+      * is CALLed in turn and returns control here via GOBACK instead
+      * of ending the run unit, so a later step still runs even after
+      * an earlier one completes. Each step's RETURN-CODE is checked
+      * the way a JCL COND parameter would gate the next step - a
+      * hard failure (8 or higher) skips the remaining data steps,
+      * but the operator control report still runs so there is always
+      * something to review after the run.
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           DISPLAY 'NIGHTLY BATCH DRIVER - STARTING'.
+
+           DISPLAY 'STEP 1: FILE-PROCESSOR'.
+           CALL 'FILE-PROCESSOR' USING WS-STEP-PARM.
+           PERFORM CHECK-STEP-RETURN-CODE.
+
+           IF WS-ABORT = 'NO'
+               DISPLAY 'STEP 2: DAILY-BALANCE'
+               CALL 'DAILY-BALANCE' USING WS-STEP-PARM
+               PERFORM CHECK-STEP-RETURN-CODE
+           END-IF.
+
+           IF WS-ABORT = 'NO'
+               DISPLAY 'STEP 3: MQ-RECEIVER'
+               CALL 'MQ-RECEIVER'
+               PERFORM CHECK-STEP-RETURN-CODE
+           END-IF.
+
+           IF WS-ABORT = 'NO'
+               DISPLAY 'STEP 4: CUSTOMER-RECONCILE'
+               CALL 'CUSTOMER-RECONCILE'
+               PERFORM CHECK-STEP-RETURN-CODE
+           END-IF.
+
+           DISPLAY 'STEP 5: OPERATOR-CONTROL-REPORT'.
+           CALL 'OPERATOR-CONTROL-REPORT'.
+
+           IF WS-ABORT = 'YES'
+               DISPLAY 'NIGHTLY BATCH DRIVER - ABORTED DUE TO STEP '
+                   'FAILURE'
+               MOVE 8 TO RETURN-CODE
+           ELSE
+               DISPLAY 'NIGHTLY BATCH DRIVER - COMPLETE'
+           END-IF.
+           STOP RUN.
+
+       CHECK-STEP-RETURN-CODE.
+           IF RETURN-CODE >= 8
+               MOVE 'YES' TO WS-ABORT
+           END-IF.
