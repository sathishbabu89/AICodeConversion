@@ -0,0 +1,103 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. OPERATOR-CONTROL-REPORT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FLPR-CONTROL-FILE ASSIGN TO 'CONTROL.DAT'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-FLPR-STATUS.
+           SELECT MQ-CONTROL-FILE ASSIGN TO 'MQCTL.DAT'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-MQ-STATUS.
+           SELECT OPER-REPORT-FILE ASSIGN TO 'OPCTL.RPT'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-RPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD FLPR-CONTROL-FILE.
+       01 FLPR-CONTROL-RECORD PIC X(60).
+
+       FD MQ-CONTROL-FILE.
+       01 MQ-CONTROL-RECORD PIC X(60).
+
+       FD OPER-REPORT-FILE.
+       01 OPER-REPORT-RECORD PIC X(60).
+
+       WORKING-STORAGE SECTION.
+       01 WS-FLPR-STATUS PIC XX.
+       01 WS-MQ-STATUS   PIC XX.
+       01 WS-RPT-STATUS  PIC XX.
+       01 WS-END-OF-FILE PIC X(3) VALUE 'NO'.
+
+       COPY "ERRLOG.cpy".
+
+      * Operator-facing job-statistics report: pulls together the
+      * control totals FILE-PROCESSOR writes to CONTROL.DAT and the
+      * ones MQ-RECEIVER writes to MQCTL.DAT into one OPCTL.RPT so the
+      * operator has a single report to review after the nightly run
+      * instead of checking each job's control file separately.
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           OPEN OUTPUT OPER-REPORT-FILE.
+
+           MOVE 'FILE-PROCESSOR JOB STATISTICS' TO OPER-REPORT-RECORD.
+           WRITE OPER-REPORT-RECORD.
+           PERFORM COPY-FLPR-CONTROL-FILE.
+
+           MOVE SPACES TO OPER-REPORT-RECORD.
+           WRITE OPER-REPORT-RECORD.
+
+           MOVE 'MQ-RECEIVER JOB STATISTICS' TO OPER-REPORT-RECORD.
+           WRITE OPER-REPORT-RECORD.
+           PERFORM COPY-MQ-CONTROL-FILE.
+
+           CLOSE OPER-REPORT-FILE.
+           GOBACK.
+
+       COPY-FLPR-CONTROL-FILE.
+           OPEN INPUT FLPR-CONTROL-FILE.
+           IF WS-FLPR-STATUS NOT = '00'
+               MOVE 'OPERCTL' TO ERR-PROGRAM-ID
+               MOVE SPACES TO ERR-TIMESTAMP
+               MOVE 'E070' TO ERR-CODE
+               MOVE 'UNABLE TO OPEN CONTROL.DAT FOR OPERATOR REPORT'
+                   TO ERR-MESSAGE
+               CALL 'ERROR-LOGGER' USING WS-ERROR-ENTRY
+               MOVE '  (NOT AVAILABLE - JOB MAY NOT HAVE RUN)'
+                   TO OPER-REPORT-RECORD
+               WRITE OPER-REPORT-RECORD
+           ELSE
+               MOVE 'NO' TO WS-END-OF-FILE
+               PERFORM UNTIL WS-END-OF-FILE = 'YES'
+                   READ FLPR-CONTROL-FILE INTO OPER-REPORT-RECORD
+                       AT END MOVE 'YES' TO WS-END-OF-FILE
+                       NOT AT END WRITE OPER-REPORT-RECORD
+                   END-READ
+               END-PERFORM
+               CLOSE FLPR-CONTROL-FILE
+           END-IF.
+
+       COPY-MQ-CONTROL-FILE.
+           OPEN INPUT MQ-CONTROL-FILE.
+           IF WS-MQ-STATUS NOT = '00'
+               MOVE 'OPERCTL' TO ERR-PROGRAM-ID
+               MOVE SPACES TO ERR-TIMESTAMP
+               MOVE 'E071' TO ERR-CODE
+               MOVE 'UNABLE TO OPEN MQCTL.DAT FOR OPERATOR REPORT'
+                   TO ERR-MESSAGE
+               CALL 'ERROR-LOGGER' USING WS-ERROR-ENTRY
+               MOVE '  (NOT AVAILABLE - JOB MAY NOT HAVE RUN)'
+                   TO OPER-REPORT-RECORD
+               WRITE OPER-REPORT-RECORD
+           ELSE
+               MOVE 'NO' TO WS-END-OF-FILE
+               PERFORM UNTIL WS-END-OF-FILE = 'YES'
+                   READ MQ-CONTROL-FILE INTO OPER-REPORT-RECORD
+                       AT END MOVE 'YES' TO WS-END-OF-FILE
+                       NOT AT END WRITE OPER-REPORT-RECORD
+                   END-READ
+               END-PERFORM
+               CLOSE MQ-CONTROL-FILE
+           END-IF.
+       END PROGRAM OPERATOR-CONTROL-REPORT.
