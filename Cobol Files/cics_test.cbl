@@ -1,19 +1,95 @@
-IDENTIFICATION DIVISION.
-PROGRAM-ID. CICSTRAN.
-
-WORKING-STORAGE SECTION.
-01  WS-IN-DATA    PIC X(20).
-01  WS-OUT-DATA   PIC X(20).
-
-PROCEDURE DIVISION.
-    EXEC CICS RECEIVE
-        INTO(WS-IN-DATA)
-    END-EXEC.
-
-    MOVE WS-IN-DATA TO WS-OUT-DATA.
-
-    EXEC CICS SEND
-        FROM(WS-OUT-DATA)
-    END-EXEC.
-
-    EXEC CICS RETURN END-EXEC.
+IDENTIFICATION DIVISION.
+PROGRAM-ID. CICSTRAN.
+
+WORKING-STORAGE SECTION.
+01  WS-IN-DATA    PIC X(20).
+*> Widest TRANSFORM-INPUT prefix is "(nnnn) REPEAT: " (15 chars)
+*> ahead of the 20-char echoed input - 35 chars, not 20.
+01  WS-OUT-DATA   PIC X(35).
+01  WS-SEQ-TEXT   PIC 9(4).
+01  WS-RESP       PIC S9(8) COMP.
+01  WS-SESSION-QUEUE      PIC X(8).
+01  WS-NOT-AUTHENTICATED  PIC X(3) VALUE 'NO'.
+
+COPY "SESSION.cpy".
+
+*> Pseudo-conversational state carried between invocations of this
+*> transaction. CA-SEQ-COUNT tracks how many exchanges have happened
+*> so far in the conversation; CA-LAST-INPUT holds the previous
+*> input so the transform can react to repeats.
+LINKAGE SECTION.
+01  DFHCOMMAREA.
+    05  CA-SEQ-COUNT    PIC 9(4).
+    05  CA-LAST-INPUT   PIC X(20).
+
+PROCEDURE DIVISION.
+MAIN-LOGIC.
+    IF EIBCALEN = 0
+        PERFORM CHECK-SESSION
+        IF WS-NOT-AUTHENTICATED = 'YES'
+            EXEC CICS RETURN
+            END-EXEC
+        END-IF
+    END-IF.
+
+    EXEC CICS RECEIVE
+        INTO(WS-IN-DATA)
+    END-EXEC.
+
+    IF EIBCALEN = 0
+        MOVE 1 TO CA-SEQ-COUNT
+        MOVE SPACES TO CA-LAST-INPUT
+    ELSE
+        ADD 1 TO CA-SEQ-COUNT
+    END-IF.
+
+    PERFORM TRANSFORM-INPUT.
+
+    MOVE WS-IN-DATA TO CA-LAST-INPUT.
+
+    EXEC CICS SEND
+        FROM(WS-OUT-DATA)
+    END-EXEC.
+
+    IF FUNCTION UPPER-CASE(WS-IN-DATA) = 'END'
+        EXEC CICS RETURN
+        END-EXEC
+    ELSE
+        EXEC CICS RETURN
+            TRANSID('CICT')
+            COMMAREA(DFHCOMMAREA)
+        END-EXEC
+    END-IF.
+
+*> Direct-entry guard, same convention as GET-CUSTOMER's
+*> CHECK-SESSION in CICS_API.cbl - only checked on the cold start of
+*> the conversation (EIBCALEN = 0); once under way the conversation
+*> continues on the session established at that first entry.
+CHECK-SESSION.
+    MOVE 'NO' TO WS-NOT-AUTHENTICATED.
+    MOVE 'SESS' TO WS-SESSION-QUEUE(1:4).
+    MOVE EIBTRMID TO WS-SESSION-QUEUE(5:4).
+    EXEC CICS READQ TS
+        QUEUE(WS-SESSION-QUEUE)
+        INTO(WS-SESSION-ENTRY)
+        LENGTH(LENGTH OF WS-SESSION-ENTRY)
+        ITEM(1)
+        RESP(WS-RESP)
+        END-EXEC.
+    IF WS-RESP NOT = DFHRESP(NORMAL)
+        DISPLAY 'Session Not Authenticated - Please LOGIN First'
+        MOVE 'YES' TO WS-NOT-AUTHENTICATED
+    END-IF.
+
+TRANSFORM-INPUT.
+    MOVE CA-SEQ-COUNT TO WS-SEQ-TEXT.
+    MOVE SPACES TO WS-OUT-DATA.
+    IF WS-IN-DATA = CA-LAST-INPUT AND EIBCALEN NOT = 0
+        STRING '(' WS-SEQ-TEXT ') REPEAT: '
+            FUNCTION UPPER-CASE(WS-IN-DATA)
+            DELIMITED BY SIZE INTO WS-OUT-DATA
+    ELSE
+        STRING '(' WS-SEQ-TEXT ') '
+            FUNCTION UPPER-CASE(WS-IN-DATA)
+            DELIMITED BY SIZE INTO WS-OUT-DATA
+    END-IF.
