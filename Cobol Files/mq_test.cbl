@@ -1,15 +1,80 @@
-IDENTIFICATION DIVISION.
-PROGRAM-ID. MQSEND.
-
-WORKING-STORAGE SECTION.
-01  WS-MSG          PIC X(100) VALUE 'Hello from COBOL to MQ!'.
-01  WS-QNAME        PIC X(20) VALUE 'QUEUE1'.
-
-PROCEDURE DIVISION.
-    EXEC CICS LINK PROGRAM('MQPUT')
-        COMMAREA(WS-MSG)
-    END-EXEC.
-
-    DISPLAY "Message sent to MQ Queue: " WS-QNAME.
-
-    STOP RUN.
+IDENTIFICATION DIVISION.
+PROGRAM-ID. MQSEND.
+
+WORKING-STORAGE SECTION.
+01  WS-QNAME        PIC X(20) VALUE 'QUEUE1'.
+01  WS-MSG          PIC X(100).
+01  WS-RESP         PIC S9(8) COMP.
+01  WS-RESP2        PIC S9(8) COMP.
+01  WS-PUT-OK       PIC X(3) VALUE 'NO'.
+01  WS-RETRY-COUNT  PIC 9(2) VALUE 0.
+01  WS-RETRY-MAX    PIC 9(2) VALUE 3.
+01  WS-RETRY-WAIT   PIC 9(2) VALUE 2.
+
+*> Commarea LINKed to MQPUT. MQPUT's own RESP/RESP2 only tell us
+*> the LINK itself completed - MQ-PUT-STATUS is MQPUT's channel
+*> back to report whether it actually got the message onto the
+*> queue, so a LINK that returns NORMAL but a failed put is still
+*> treated as a send failure and retried.
+01  WS-MQPUT-COMMAREA.
+    05  MQ-PUT-MESSAGE  PIC X(100).
+    05  MQ-PUT-STATUS   PIC X(2).
+
+COPY "ORDREC.cpy".
+
+PROCEDURE DIVISION.
+MAIN-LOGIC.
+    MOVE 'ORD00001' TO ORD-ORDER-ID.
+    MOVE 'CUST000001' TO ORD-CUST-ID.
+    MOVE 'ITEM000042' TO ORD-ITEM-CODE.
+    MOVE 12 TO ORD-QTY.
+    MOVE 249.95 TO ORD-AMOUNT.
+
+    PERFORM BUILD-ORDER-MESSAGE.
+    PERFORM SEND-WITH-RETRY.
+
+    IF WS-PUT-OK = 'YES'
+        DISPLAY "Order Sent to MQ Queue: " WS-QNAME
+    ELSE
+        DISPLAY "Order Send Failed After Retries - Queue: " WS-QNAME
+            " RESP=" WS-RESP " RESP2=" WS-RESP2
+            " PUT-STATUS=" MQ-PUT-STATUS
+    END-IF.
+
+    STOP RUN.
+
+BUILD-ORDER-MESSAGE.
+    MOVE SPACES TO WS-MSG.
+    STRING ORD-ORDER-ID DELIMITED BY SIZE
+        '|' DELIMITED BY SIZE
+        ORD-CUST-ID DELIMITED BY SIZE
+        '|' DELIMITED BY SIZE
+        ORD-ITEM-CODE DELIMITED BY SIZE
+        '|' DELIMITED BY SIZE
+        ORD-QTY DELIMITED BY SIZE
+        '|' DELIMITED BY SIZE
+        ORD-AMOUNT DELIMITED BY SIZE
+        INTO WS-MSG.
+
+SEND-WITH-RETRY.
+    MOVE 0 TO WS-RETRY-COUNT.
+    MOVE 'NO' TO WS-PUT-OK.
+    PERFORM UNTIL WS-PUT-OK = 'YES' OR WS-RETRY-COUNT >= WS-RETRY-MAX
+        MOVE WS-MSG TO MQ-PUT-MESSAGE
+        MOVE SPACES TO MQ-PUT-STATUS
+        EXEC CICS LINK PROGRAM('MQPUT')
+            COMMAREA(WS-MQPUT-COMMAREA)
+            RESP(WS-RESP)
+            RESP2(WS-RESP2)
+        END-EXEC
+        IF WS-RESP = DFHRESP(NORMAL) AND MQ-PUT-STATUS = '00'
+            MOVE 'YES' TO WS-PUT-OK
+        ELSE
+            ADD 1 TO WS-RETRY-COUNT
+            IF WS-RETRY-COUNT < WS-RETRY-MAX
+                EXEC CICS DELAY
+                    FOR SECONDS(WS-RETRY-WAIT)
+                END-EXEC
+            END-IF
+        END-IF
+    END-PERFORM.
